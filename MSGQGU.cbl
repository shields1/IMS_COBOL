@@ -33,6 +33,7 @@
       *    C     = GET UNIQUE MESSAGE FROM IMS QUEUE
       *    D     = SEND RESPONSE TO USER
       *    X     = ERROR HANDLING
+      *    XD    = WRITE EXCEPTION FILE RECORD
       *    Z     = EXIT
       *
       ******************************************************************
@@ -43,8 +44,36 @@
       *
       ******************************************************************
        ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MSGLOG-FILE        ASSIGN TO MSGLOG
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WS-MSGLOG-STATUS.
+           SELECT EXCP-FILE          ASSIGN TO EXCPFILE
+                                      ORGANIZATION IS SEQUENTIAL
+                                      FILE STATUS IS WS-EXCP-STATUS.
+      *
        DATA DIVISION.
       ******************************************************************
+      *    FILE SECTION
+      ******************************************************************
+       FILE SECTION.
+       FD  MSGLOG-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  MSGLOG-RECORD.
+           05 MSGLOG-DATE                 PIC X(08).
+           05 MSGLOG-TIME                 PIC X(08).
+           05 MSGLOG-TRANCODE             PIC X(08).
+           05 MSGLOG-MESSAGE              PIC X(20).
+           05 FILLER                      PIC X(20).
+      *
+       FD  EXCP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY EXCPREC.
+      ******************************************************************
       *    WORKING STORAGE
       ******************************************************************
        WORKING-STORAGE SECTION.
@@ -65,6 +94,11 @@
                 10 UTDATA1                  PIC X(44)
                    VALUE ' >HELLO FROM MSGQGU! TRANSACTION INPUT WAS: '.
                 10 UTDATA2                  PIC X(20).
+           05  LIMIT-RESPONSE.
+                10 LL-LIMIT                 PIC S9(3) COMP.
+                10 ZZ-LIMIT                 PIC S9(3) COMP.
+                10 LIMIT-TEXT               PIC X(60) VALUE
+                   ' >MSGQGU LIMIT REACHED - MESSAGES REMAIN ON QUEUE'.
       ******************************************************************
       *    MESSAGEAREA
       ******************************************************************
@@ -90,6 +124,22 @@
              88 SW-ALL-OK                              VALUE '0'.
              88 SW-NO-MORE-MESSAGES                    VALUE 'S'.
              88 SW-INTERRUPTION                        VALUE 'F'.
+             88 SW-LIMIT-REACHED                       VALUE 'L'.
+      ******************************************************************
+      *    GOVERNOR - MAXIMUM MESSAGES PULLED PER RUN
+      ******************************************************************
+       01  WS-MAX-MESSAGES                  PIC 9(05)  VALUE 100.
+       01  WS-MESSAGE-COUNT                 PIC 9(05)  VALUE ZERO.
+      ******************************************************************
+      *    MESSAGE LOG
+      ******************************************************************
+       01  WS-MSGLOG-STATUS                 PIC XX     VALUE SPACES.
+       01  WS-LOG-DATE                      PIC 9(08)  VALUE ZERO.
+       01  WS-LOG-TIME                      PIC 9(08)  VALUE ZERO.
+      ******************************************************************
+      *    EXCEPTION FILE
+      ******************************************************************
+       01  WS-EXCP-STATUS                   PIC XX     VALUE SPACES.
       ******************************************************************
       *    APPLICATION INTERFACE BLOCK (AIB)
       ******************************************************************
@@ -122,6 +172,10 @@
           05 AIB-HEX-0214               PIC 9(9) COMP VALUE 532.
           05 AIB-HEX-0218               PIC 9(9) COMP VALUE 536.
           05 AIB-HEX-0900               PIC 9(9) COMP VALUE 2304.
+      ******************************************************************
+      *    SHARED AIB RETURN-CODE TEXT LOOKUP TABLE
+      ******************************************************************
+           COPY AIBRETC.
       *
        01  FILLER                   PIC X(30)   VALUE
                                     'XXX MODULE MSGQGU END WSS XXXX'.
@@ -164,7 +218,18 @@
        B-INITIATE-NOTIAREA SECTION.
            MOVE 'PERFORM GU CALL AGAINST IMS QUEUE' TO MODULEDESCRIPTION
            MOVE 'MSGQGU'                            TO MODULENAME
-      
+
+           OPEN EXTEND MSGLOG-FILE
+           IF WS-MSGLOG-STATUS NOT = '00'
+              DISPLAY 'MSGQGU  MSGLOG-FILE OPEN FAILED '
+                       WS-MSGLOG-STATUS
+           END-IF
+
+           OPEN EXTEND EXCP-FILE
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'MSGQGU  EXCP-FILE OPEN FAILED ' WS-EXCP-STATUS
+           END-IF
+
            CONTINUE.
       
       ******************************************************************
@@ -176,17 +241,49 @@
            MOVE 'IOPCB'                      TO AIB-PCB-NAME
            MOVE LENGTH OF INTRANS            TO AIB-IOAREA-LENGTH
            PERFORM UNTIL SW-NO-MORE-MESSAGES OR SW-INTERRUPTION
+                         OR SW-LIMIT-REACHED
                MOVE SPACES                   TO INDATA
-      
+
                CALL 'AIBTDLI' USING CC-GU
                                     AIB
                                     INTRANS
                END-CALL
                PERFORM X-AIB-KONTROLL
                MOVE INDATA                   TO UTDATA2
-      
+
+               IF SW-ALL-OK
+                  PERFORM DB-WRITE-MESSAGE-LOG
+               END-IF
+
                PERFORM D-SEND-IMS-RESPONSE
+               IF SW-ALL-OK
+                  ADD 1                      TO WS-MESSAGE-COUNT
+                  IF WS-MESSAGE-COUNT >= WS-MAX-MESSAGES
+                     SET SW-LIMIT-REACHED    TO TRUE
+                  END-IF
+               END-IF
            END-PERFORM
+           IF SW-LIMIT-REACHED
+              PERFORM D-SEND-LIMIT-WARNING
+           END-IF
+           CONTINUE.
+      ******************************************************************
+      *
+      *    DB  WRITE THE GU'D MESSAGE TO THE SEQUENTIAL LOG FILE
+      *
+      ******************************************************************
+       DB-WRITE-MESSAGE-LOG SECTION.
+           ACCEPT WS-LOG-DATE                FROM DATE
+           ACCEPT WS-LOG-TIME                FROM TIME
+           MOVE WS-LOG-DATE                  TO MSGLOG-DATE
+           MOVE WS-LOG-TIME                  TO MSGLOG-TIME
+           MOVE TRANCODE                     TO MSGLOG-TRANCODE
+           MOVE INDATA                       TO MSGLOG-MESSAGE
+
+           WRITE MSGLOG-RECORD
+           IF WS-MSGLOG-STATUS NOT = '00'
+              DISPLAY 'MSGQGU  MSGLOG WRITE FAILED ' WS-MSGLOG-STATUS
+           END-IF
            CONTINUE.
       ******************************************************************
       *
@@ -195,7 +292,7 @@
       ******************************************************************
        D-SEND-IMS-RESPONSE SECTION.
            MOVE LENGTH OF IMSRESPONSE        TO LL-SVAR
-      
+
            CALL 'AIBTDLI' USING CC-ISRT
                                 AIB
                                 IMSRESPONSE
@@ -204,6 +301,20 @@
            CONTINUE.
       ******************************************************************
       *
+      *    D   SEND GOVERNOR-LIMIT WARNING TO USER
+      *
+      ******************************************************************
+       D-SEND-LIMIT-WARNING SECTION.
+           MOVE LENGTH OF LIMIT-RESPONSE      TO LL-LIMIT
+
+           CALL 'AIBTDLI' USING CC-ISRT
+                                AIB
+                                LIMIT-RESPONSE
+           END-CALL
+           PERFORM X-AIB-KONTROLL
+           CONTINUE.
+      ******************************************************************
+      *
       *    X   AIB RETURNCODE CHECK
       *
       ******************************************************************
@@ -226,13 +337,31 @@
            CONTINUE.
       ******************************************************************
       *
+      *    XC  TRANSLATE AIB RETURN/REASON CODE INTO PLAIN TEXT
+      *
+      ******************************************************************
+       XC-AIB-TEXT-LOOKUP SECTION.
+           SET AIB-RC-IX TO 1
+           SEARCH AIB-RETCODE-ENTRY
+               AT END
+                  MOVE 'UNKNOWN AIB RETURN/REASON CODE - SEE IMS MANUAL'
+                       TO AIB-RC-TEXT-OUT
+               WHEN AIB-RC-RETURN-CODE (AIB-RC-IX) = AIB-RETURN-CODE
+               AND  AIB-RC-REASON-CODE (AIB-RC-IX) = AIB-REASON-CODE
+                  MOVE AIB-RC-TEXT (AIB-RC-IX)      TO AIB-RC-TEXT-OUT
+           END-SEARCH
+           CONTINUE.
+      ******************************************************************
+      *
       *    Z   EXIT
       *
       ******************************************************************
        Z-EXIT SECTION.
-           IF SW-ALL-OK
+           IF SW-ALL-OK OR SW-LIMIT-REACHED
               CONTINUE
            ELSE
+              PERFORM XC-AIB-TEXT-LOOKUP
+              PERFORM XD-WRITE-EXCEPTION-RECORD
               DISPLAY '**************************'
               DISPLAY '     MSGQGU AVSLUTAR      '
               DISPLAY 'RUN STATUS______________: INTERRUPTION'
@@ -241,9 +370,33 @@
               DISPLAY 'PCB-STATUS-CODE_________: ' IO-STATUS-CODE
               DISPLAY 'AIB-RETURN-CODE_________: ' AIB-RETURN-CODE
               DISPLAY 'AIB-REASON-CODE_________: ' AIB-REASON-CODE
+              DISPLAY 'AIB-RETURNCODE-TEXT_____: ' AIB-RC-TEXT-OUT
               DISPLAY '**************************'
            END-IF
+
+           CLOSE MSGLOG-FILE
+           CLOSE EXCP-FILE
       *
            GOBACK.
+      ******************************************************************
       *
-      
+      *    XD  WRITE A RECORD TO THE SHARED EXCEPTION FILE
+      *
+      ******************************************************************
+       XD-WRITE-EXCEPTION-RECORD SECTION.
+           MOVE 'MSGQGU'                 TO EXCP-PROGRAM-NAME
+           MOVE 'Z-EXIT'                 TO EXCP-PARAGRAPH-NAME
+           ACCEPT EXCP-DATE              FROM DATE
+           ACCEPT EXCP-TIME              FROM TIME
+           MOVE AIB-RETURN-CODE          TO EXCP-AIB-RETURN-CODE
+           MOVE AIB-REASON-CODE          TO EXCP-AIB-REASON-CODE
+           MOVE ZERO                     TO EXCP-MQ-COMPCODE
+                                             EXCP-MQ-REASON
+
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'MSGQGU  EXCP WRITE FAILED ' WS-EXCP-STATUS
+           END-IF
+           CONTINUE.
+      *
+
