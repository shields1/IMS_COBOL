@@ -30,6 +30,7 @@
       *    B     = INITIATION
       *    C     = IMS INQY CALL
       *    XB    = PRINT ERRORS
+      *    XD    = WRITE EXCEPTION FILE RECORD
       *    Z     = EXIT
       *
       ******************************************************************
@@ -40,13 +41,29 @@
       *
       ******************************************************************
        ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCP-FILE         ASSIGN TO EXCPFILE
+                                     ORGANIZATION IS SEQUENTIAL
+                                     FILE STATUS IS WS-EXCP-STATUS.
+      *
        DATA DIVISION.
+      *--------------
+       FILE SECTION.
+       FD  EXCP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY EXCPREC.
+      *
        WORKING-STORAGE SECTION.
        01  FILLER                   PIC X(32)   VALUE
                                     'XXX MODUL IMSINQY START WSS XXX'.
        01  CONSTANTS.
            05 CC-INQY               PIC X(4)         VALUE 'INQY'.
            05 CC-ENVIRON            PIC X(8)         VALUE 'ENVIRON'.
+           05 CC-TRAN               PIC X(8)         VALUE 'TRAN'.
+           05 CC-PGM                PIC X(8)         VALUE 'PGM'.
            05 CC-IOPCB              PIC X(8)         VALUE 'IOPCB'.
        01  SWITCHES.
            05 SW-INDICATOR          PIC X     VALUE '0'.
@@ -54,37 +71,22 @@
              88 SW-ABEND                      VALUE 'F'.
              88 SW-PCB-ERROR                  VALUE 'P'.
              88 SW-AIB-ERROR                  VALUE 'A'.
-       01  TB-HEX-KODER.
-         05  TB-TABLE-RETURNCODES.
-           10  HEX-0000             PIC X(04)       VALUE X'00000000'.
-           10                       PIC X(04)       VALUE '0000'.
-           10  HEX-000C             PIC X(04)       VALUE X'0000000C'.
-           10                       PIC X(04)       VALUE '000C'.
-           10  HEX-0100             PIC X(04)       VALUE X'00000100'.
-           10                       PIC X(04)       VALUE '0100'.
-           10  HEX-0104             PIC X(04)       VALUE X'00000104'.
-           10                       PIC X(04)       VALUE '0104'.
-           10  HEX-0208             PIC X(04)       VALUE X'00000208'.
-           10                       PIC X(04)       VALUE '0208'.
-           10  HEX-0210             PIC X(04)       VALUE X'00000210'.
-           10                       PIC X(04)       VALUE '0210'.
-           10  HEX-0218             PIC X(04)       VALUE X'00000218'.
-           10                       PIC X(04)       VALUE '0218'.
-           10  HEX-0610             PIC X(04)       VALUE X'00000610'.
-           10                       PIC X(04)       VALUE '0610'.
-           10  HEX-0900             PIC X(04)       VALUE X'00000900'.
-           10                       PIC X(04)       VALUE '0900'.
-           10  LAST-KEY             PIC X(04)       VALUE HIGH-VALUE.
-           10                       PIC X(04)       VALUE '????'.
-      
-           05 REDEFINES TB-TABLE-RETURNCODES.
-      
-             10                                 OCCURS 10
-                                                INDEXED BY
-                                                        TABLE-IX
-                                                        TABLE-IX-START.
-               15 TB-RETKOD         PIC X(04).
-               15 TB-RETKOD-CHAR    PIC X(04).
+      ******************************************************************
+      *    EXCEPTION FILE
+      ******************************************************************
+       01  WS-EXCP-STATUS            PIC XX    VALUE SPACES.
+      ******************************************************************
+      *    AIB RETURNCODES
+      ******************************************************************
+       01 AIB-RETURKODER.
+          05 AIB-HEX-0000               PIC 9(9) COMP VALUE 0.
+          05 AIB-HEX-0900               PIC 9(9) COMP VALUE 2304.
+      ******************************************************************
+      *    SHARED AIB RETURN-CODE TEXT LOOKUP TABLE
+      ******************************************************************
+           COPY AIBRETC.
+       01  WS-REASON-CODE-DISPLAY        PIC 9(09).
+       01  WS-RETURN-CODE-DISPLAY        PIC 9(09).
        01  WORKAREAS.
       *----------------------------------------------------------------
       *     NOTIFICATIONAREA
@@ -110,8 +112,8 @@
          05 AIB-IOAREA-LENGTH       PIC 9(09)   COMP   VALUE ZERO.
          05 AIB-IOAREA-USED         PIC 9(09)   COMP.
          05 FILLER                  PIC X(12)          VALUE SPACE.
-         05 AIB-RETURN-CODE         PIC X(04).
-         05 AIB-REASON-CODE         PIC X(04).
+         05 AIB-RETURN-CODE         PIC 9(09)   COMP.
+         05 AIB-REASON-CODE         PIC 9(09)   COMP.
          05 FILLER                  PIC X(04)          VALUE SPACE.
          05 AIB-PCB-PTR             POINTER.
          05 FILLER                  PIC X(48)          VALUE SPACE.
@@ -124,6 +126,7 @@
        01  REQUEST.
            05 INQY-TYPE              PIC X(8).
            05 INQYENV-LENGTH         PIC S9(5) COMP.
+           05 INQY-NAME              PIC X(8).
       *
        01  RESPONSE.
            05 INQYENV-RETURNCODE     PIC 9(0008) COMP.
@@ -145,6 +148,23 @@
              10  FILLER                REDEFINES INQYENV-APARM-X.
                15 INQYENV-APARM        PIC S9(8)   COMP.
              10  FILLER                PIC X(100).
+      *
+           05 AA-INQY-TRAN REDEFINES AA-INQY.
+             10 INQYTRN-TRAN-NAME      PIC X(8).
+             10 INQYTRN-STOPPED        PIC X(1).
+             10 INQYTRN-LOCKED         PIC X(1).
+             10 INQYTRN-QUEUE-COUNT    PIC S9(8)   COMP.
+             10 INQYTRN-MAX-MSG-CNT    PIC S9(8)   COMP.
+             10 INQYTRN-PARLIM-CNT     PIC S9(8)   COMP.
+             10  FILLER                PIC X(100).
+      *
+           05 AA-INQY-PGM REDEFINES AA-INQY.
+             10 INQYPGM-PGM-NAME       PIC X(8).
+             10 INQYPGM-STOPPED        PIC X(1).
+             10 INQYPGM-LOCKED         PIC X(1).
+             10 INQYPGM-PSB-SCHD-CNT   PIC S9(8)   COMP.
+             10 INQYPGM-PSB-MAX-CNT    PIC S9(8)   COMP.
+             10  FILLER                PIC X(100).
       *
        01  IOPCB.
            05  LTERM-NAME   PICTURE X(8).
@@ -172,6 +192,12 @@
        B-INITIATE-NOTIAREA SECTION.
            MOVE 'PERFORM INQ CALL TO IMS'   TO MODULEDESCRIPTION
            MOVE 'IMSINQY'                   TO MODULENAME
+
+           OPEN EXTEND EXCP-FILE
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'IMSINQY  EXCP-FILE OPEN FAILED ' WS-EXCP-STATUS
+           END-IF
+
            CONTINUE.
       *-----------------------------------------------------
       *    C INQ CALL
@@ -179,30 +205,57 @@
        C-INQ-CALL SECTION.
       *--------------------------------------------------------
            MOVE LENGTH OF AIB      TO AIB-LEN
-           MOVE CC-ENVIRON         TO AIB-SUB-FUNC
+           IF INQY-TYPE = SPACES
+              MOVE CC-ENVIRON      TO AIB-SUB-FUNC
+           ELSE
+              MOVE INQY-TYPE       TO AIB-SUB-FUNC
+           END-IF
            MOVE CC-IOPCB           TO AIB-PCB-NAME
            MOVE LENGTH OF AA-INQY  TO AIB-IOAREA-LENGTH
+
+           EVALUATE TRUE
+              WHEN INQY-TYPE = CC-TRAN
+                 MOVE INQY-NAME    TO INQYTRN-TRAN-NAME
+              WHEN INQY-TYPE = CC-PGM
+                 MOVE INQY-NAME    TO INQYPGM-PGM-NAME
+           END-EVALUATE
       *----
            CALL 'AIBTDLI' USING  CC-INQY
                                  AIB
                                  AA-INQY
       *----
-           IF    AIB-RETURN-CODE = HEX-0000
-           AND   AIB-REASON-CODE = HEX-0000
-             DISPLAY 'IMSID           : ' INQYENV-IMSID
-             DISPLAY 'RELEASE-LVL     : ' INQYENV-RELEASE-LVL
-             DISPLAY 'C-REG-TYPE      : ' INQYENV-C-REG-TYPE
-             DISPLAY 'A-REG-TYPE      : ' INQYENV-A-REG-TYPE
-             DISPLAY 'REG-ID          : ' INQYENV-REG-ID
-             DISPLAY 'APPL-PGM        : ' INQYENV-APPL-PGM
-             DISPLAY 'PSB-NAME        : ' INQYENV-PSB-NAME
-             DISPLAY 'TRANS-NAME      : ' INQYENV-TRANS-NAME
-             DISPLAY 'USERID          : ' INQYENV-USERID
-             DISPLAY 'GROUP-NAME      : ' INQYENV-GROUP-NAME
-             DISPLAY 'INQYENV-APARM   : ' INQYENV-APARM
+           IF    AIB-RETURN-CODE = AIB-HEX-0000
+           AND   AIB-REASON-CODE = AIB-HEX-0000
+             EVALUATE TRUE
+               WHEN INQY-TYPE = CC-TRAN
+                 DISPLAY 'TRAN-NAME       : ' INQYTRN-TRAN-NAME
+                 DISPLAY 'STOPPED         : ' INQYTRN-STOPPED
+                 DISPLAY 'LOCKED          : ' INQYTRN-LOCKED
+                 DISPLAY 'QUEUE-COUNT     : ' INQYTRN-QUEUE-COUNT
+                 DISPLAY 'MAX-MSG-CNT     : ' INQYTRN-MAX-MSG-CNT
+                 DISPLAY 'PARLIM-CNT      : ' INQYTRN-PARLIM-CNT
+               WHEN INQY-TYPE = CC-PGM
+                 DISPLAY 'PGM-NAME        : ' INQYPGM-PGM-NAME
+                 DISPLAY 'STOPPED         : ' INQYPGM-STOPPED
+                 DISPLAY 'LOCKED          : ' INQYPGM-LOCKED
+                 DISPLAY 'PSB-SCHD-CNT    : ' INQYPGM-PSB-SCHD-CNT
+                 DISPLAY 'PSB-MAX-CNT     : ' INQYPGM-PSB-MAX-CNT
+               WHEN OTHER
+                 DISPLAY 'IMSID           : ' INQYENV-IMSID
+                 DISPLAY 'RELEASE-LVL     : ' INQYENV-RELEASE-LVL
+                 DISPLAY 'C-REG-TYPE      : ' INQYENV-C-REG-TYPE
+                 DISPLAY 'A-REG-TYPE      : ' INQYENV-A-REG-TYPE
+                 DISPLAY 'REG-ID          : ' INQYENV-REG-ID
+                 DISPLAY 'APPL-PGM        : ' INQYENV-APPL-PGM
+                 DISPLAY 'PSB-NAME        : ' INQYENV-PSB-NAME
+                 DISPLAY 'TRANS-NAME      : ' INQYENV-TRANS-NAME
+                 DISPLAY 'USERID          : ' INQYENV-USERID
+                 DISPLAY 'GROUP-NAME      : ' INQYENV-GROUP-NAME
+                 DISPLAY 'INQYENV-APARM   : ' INQYENV-APARM
+             END-EVALUATE
              CONTINUE
            ELSE
-              IF AIB-RETURN-CODE = HEX-0900
+              IF AIB-RETURN-CODE = AIB-HEX-0900
                  SET ADDRESS OF IOPCB TO AIB-PCB-PTR
                  SET SW-PCB-ERROR     TO TRUE
               ELSE
@@ -229,56 +282,11 @@
       *   *** AIB ERROR ***
       *-----------------------------------------------------------------
            WHEN SW-AIB-ERROR
-              EVALUATE TRUE
-      *-----------------------------------------------------------------
-      *  FOR A SMALL OUTPUT AREA
-      *-----------------------------------------------------------------
-              WHEN AIB-RETURN-CODE = HEX-0100
-              AND AIB-REASON-CODE = HEX-000C
-                 STRING
-                  'FOR A SMALL OUTPUT AREA                       '
-                   DELIMITED BY SIZE INTO NOTIFICATIONTEXT(2)
-                 END-STRING
-      
-      *-----------------------------------------------------------------
-      *  INVALID PCB NAME / NOT GENERATED IN PSB
-      *-----------------------------------------------------------------
-              WHEN AIB-RETURN-CODE = HEX-0104
-              AND AIB-REASON-CODE = HEX-0208
-                 STRING
-                  'INVALID PCB NAME / NOT GENERATED IN PSB       '
-                   DELIMITED BY SIZE INTO NOTIFICATIONTEXT(2)
-                 END-STRING
-      *-----------------------------------------------------------------
-      *  OUTPUT AREA NOT DEFINED, NO DATA IN RETURN
-      *-----------------------------------------------------------------
-              WHEN AIB-RETURN-CODE = HEX-0104
-              AND AIB-REASON-CODE = HEX-0610
-                 STRING
-                  'OUTPUT AREA NOT DEFINED, NO DATA IN RETURN    '
-                   DELIMITED BY SIZE INTO NOTIFICATIONTEXT(2)
-                 END-STRING
-      
-      *-----------------------------------------------------------------
-      *  OUTPUT AREA LENGTH = 0, NO DATA IN RETURN
-      *-----------------------------------------------------------------
-              WHEN AIB-RETURN-CODE = HEX-0104
-              AND AIB-REASON-CODE = HEX-0210
-                 STRING
-                  'OUTPUT AREA LENGTH = 0, NO DATA IN RETURN  '
-                   DELIMITED BY SIZE INTO NOTIFICATIONTEXT(2)
-                 END-STRING
-      
-      *-----------------------------------------------------------------
-      *  SUBFUNCTION UNKNOWN
-      *-----------------------------------------------------------------
-              WHEN AIB-RETURN-CODE = HEX-0104
-              AND AIB-REASON-CODE = HEX-0218
-                 STRING
-                  'SUBFUNCTION UNKNOWN          '
-                   DELIMITED BY SIZE INTO NOTIFICATIONTEXT(2)
-                 END-STRING
-              END-EVALUATE
+              PERFORM XC-AIB-TEXT-LOOKUP
+              STRING
+               AIB-RC-TEXT-OUT
+                DELIMITED BY SIZE INTO NOTIFICATIONTEXT(2)
+              END-STRING
       
       *-----------------------------------------------------------------
       *  EDIT A RETURN CODE AND REASON CODE
@@ -288,34 +296,41 @@
                 DELIMITED BY SIZE INTO NOTIFICATIONTEXT(3)
               END-STRING
       *-----------------------------------------------------------------
-      *  AIB-RETURN CODE
+      *  AIB-REASON CODE
       *-----------------------------------------------------------------
-              SET TABLE-IX                TO +1
-              PERFORM VARYING TABLE-IX FROM +1 BY +1
-                 UNTIL TB-RETKOD(TABLE-IX) = HIGH-VALUE
-                 OR TB-RETKOD(TABLE-IX) = AIB-REASON-CODE
-              END-PERFORM
+              MOVE AIB-REASON-CODE        TO WS-REASON-CODE-DISPLAY
               STRING
-               ' -  AIB-REASON-CODE   : '  TB-RETKOD-CHAR(TABLE-IX) '.'
+               ' -  AIB-REASON-CODE   : '  WS-REASON-CODE-DISPLAY
+               ' -  ' AIB-RC-TEXT-OUT '.'
                 DELIMITED BY SIZE INTO NOTIFICATIONTEXT(4)
               END-STRING
-      
+
       *-----------------------------------------------------------------
-      *  AIB-REASON CODE
+      *  AIB-RETURN CODE
       *-----------------------------------------------------------------
-      
-              SET TABLE-IX                TO +1
-              PERFORM VARYING TABLE-IX FROM +1 BY +1
-                UNTIL TB-RETKOD(TABLE-IX) = HIGH-VALUE
-                OR TB-RETKOD(TABLE-IX) = AIB-RETURN-CODE
-              END-PERFORM
+              MOVE AIB-RETURN-CODE        TO WS-RETURN-CODE-DISPLAY
               STRING
-               ' -  AIB-RETURN-CODE   : '  TB-RETKOD-CHAR(TABLE-IX) '.'
+               ' -  AIB-RETURN-CODE   : '  WS-RETURN-CODE-DISPLAY
+               ' -  ' AIB-RC-TEXT-OUT '.'
                  DELIMITED BY SIZE INTO NOTIFICATIONTEXT(5)
               END-STRING
            END-EVALUATE
       *
            CONTINUE.
+      *-----------------------------------------------------------------
+      *   XC TRANSLATE AIB RETURN/REASON CODE INTO PLAIN TEXT
+      *-----------------------------------------------------------------
+       XC-AIB-TEXT-LOOKUP SECTION.
+           SET AIB-RC-IX TO 1
+           SEARCH AIB-RETCODE-ENTRY
+               AT END
+                  MOVE 'UNKNOWN AIB RETURN/REASON CODE - SEE IMS MANUAL'
+                       TO AIB-RC-TEXT-OUT
+               WHEN AIB-RC-RETURN-CODE (AIB-RC-IX) = AIB-RETURN-CODE
+               AND  AIB-RC-REASON-CODE (AIB-RC-IX) = AIB-REASON-CODE
+                  MOVE AIB-RC-TEXT (AIB-RC-IX)      TO AIB-RC-TEXT-OUT
+           END-SEARCH
+           CONTINUE.
       ******************************************************************
       *
       *    Z   EXIT
@@ -326,6 +341,7 @@
            IF SW-ALL-OK
               CONTINUE
            ELSE
+              PERFORM XD-WRITE-EXCEPTION-RECORD
               DISPLAY MODULEDESCRIPTION
               DISPLAY MODULENAME
               DISPLAY NOTIFICATIONTEXT (01)
@@ -346,5 +362,27 @@
               DISPLAY NOTIFICATIONTEXT (16)
               DISPLAY NOTIFICATIONTEXT (17)
            END-IF
+
+           CLOSE EXCP-FILE
       *
            CONTINUE.
+      ******************************************************************
+      *
+      *    XD  WRITE A RECORD TO THE SHARED EXCEPTION FILE
+      *
+      ******************************************************************
+       XD-WRITE-EXCEPTION-RECORD SECTION.
+           MOVE 'IMSINQY'                TO EXCP-PROGRAM-NAME
+           MOVE 'Z-EXIT'                 TO EXCP-PARAGRAPH-NAME
+           ACCEPT EXCP-DATE              FROM DATE
+           ACCEPT EXCP-TIME              FROM TIME
+           MOVE AIB-RETURN-CODE          TO EXCP-AIB-RETURN-CODE
+           MOVE AIB-REASON-CODE          TO EXCP-AIB-REASON-CODE
+           MOVE ZERO                     TO EXCP-MQ-COMPCODE
+                                             EXCP-MQ-REASON
+
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'IMSINQY  EXCP WRITE FAILED ' WS-EXCP-STATUS
+           END-IF
+           CONTINUE.
