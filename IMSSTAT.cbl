@@ -0,0 +1,482 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     IMSSTAT.
+      ******************************************************************
+      *
+      *    MODULE      IMSSTAT
+      *                MPP
+      *                COMBINED IMS + MQ OPS HEALTH CHECK.
+      *                RETURNS THE IMS ENVIRON INQUIRY (VIA IMSINQY)
+      *                AND THE CURRENT DEPTH OF A NAMED MQ QUEUE ON
+      *                ONE SCREEN SO FIRST-LINE SUPPORT DOES NOT NEED
+      *                SEPARATE IMS AND MQ ADMIN TOOLING TO TRIAGE.
+      *
+      *    INPUT       xxxxxxxxaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaaa
+      *                |       |
+      *                > TRANS |
+      *                        >MQ QUEUE NAME TO INQUIRE
+      *
+      *    CODED       2026-08-08
+      *
+      *    CODED BY    ISAK SHIELDS
+      *
+      ******************************************************************
+      ******************************************************************
+      *
+      *    LIST OF AMENDMENTS
+      *    DATE     BY       THE CHANGE REFERS
+      *
+      *    000000   XXXXXX   YYYYYYYYYYYYYYY
+      *
+      *
+      ******************************************************************
+      ******************************************************************
+      *
+      *    ROUTINE LIST
+      *
+      *    A     = MAINROUTINE
+      *    B     = INITIATION
+      *    C     = TRANSACTION PROCESSING
+      *    D     = CALL IMSINQY FOR ENVIRON INFORMATION
+      *    E     = MQ QUEUE DEPTH CHECK
+      *    F     = BUILD COMBINED RESPONSE
+      *    G     = SEND RESPONSE TO USER
+      *    X     = AIB RETURNCODE CHECK
+      *    XD    = WRITE EXCEPTION FILE RECORD
+      *    Z     = EXIT
+      *
+      ******************************************************************
+      *
+      *    MODULES CALLED
+      *
+      *    AIBTDLI - IMS APPLICATION INTERFACE
+      *    IMSINQY - IMS ENVIRON/TRAN/PGM INQUIRY WRAPPER
+      *    MQCONN  - CONNECT TO QUEUE MANAGER
+      *    MQOPEN  - OPEN EXISTING MQ QUEUE
+      *    MQINQ   - INQUIRE CURRENT QUEUE DEPTH
+      *    MQCLOSE - CLOSE MQ QUEUE
+      *    MQDISC  - DISCONNECT FROM QUEUE MANAGER
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCP-FILE         ASSIGN TO EXCPFILE
+                                     ORGANIZATION IS SEQUENTIAL
+                                     FILE STATUS IS WS-EXCP-STATUS.
+      *
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+       FD  EXCP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY EXCPREC.
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                        PIC X(32)       VALUE
+                                       'X MODULE IMSSTAT START WSS X'.
+      ******************************************************************
+      *    IN AREA
+      ******************************************************************
+       01  INTRANS.
+           10 LL                         PIC S9(3) COMP.
+           10 ZZ                         PIC S9(3) COMP.
+           10 TRAN-CODE                  PIC X(8).
+           10 INDATA.
+              15 INDATA-QUEUE            PIC X(48).
+      ******************************************************************
+      *    RESPONSE AREA
+      ******************************************************************
+       01  RESPONSE.
+           10 RESPONSELL                 PIC S9(3) COMP.
+           10 RESPONSEZZ                 PIC S9(3) COMP.
+           10 OUT-IMSID                  PIC X(08).
+           10 OUT-TRANS-NAME             PIC X(08).
+           10 OUT-USERID                 PIC X(08).
+           10 OUT-QUEUE-NAME             PIC X(48).
+           10 OUT-QUEUE-DEPTH            PIC ZZZZZZZZ9.
+           10 OUT-MQ-STATUS              PIC X(10).
+           10 OUT-QUEUE-WARN             PIC X(30).
+      ******************************************************************
+      *    IMS DLICALLS
+      ******************************************************************
+       01  KK-GU                         PIC X(4) VALUE 'GU  '.
+       01  KK-ISRT                       PIC X(4) VALUE 'ISRT'.
+      ******************************************************************
+      *    IMS RETURNCODES
+      ******************************************************************
+       01  KK-QC                         PIC X(4) VALUE 'QC  '.
+      ******************************************************************
+      *    PARAMETERS PASSED TO THE IMSINQY ENVIRON WRAPPER
+      ******************************************************************
+       01  WS-INQY-REQUEST.
+           05 WS-INQY-TYPE               PIC X(8) VALUE SPACES.
+           05 WS-INQYENV-LENGTH          PIC S9(5) COMP.
+           05 WS-INQY-NAME               PIC X(8) VALUE SPACES.
+       01  WS-INQY-RESPONSE.
+           05 WS-INQYENV-RETURNCODE      PIC 9(0008) COMP.
+           05 WS-INQYENV-REASONCODE      PIC 9(0008) COMP.
+           05 WS-AA-INQY.
+             10 WS-INQYENV-IMSID         PIC X(8).
+             10 WS-INQYENV-RELEASE-LVL   PIC S9(8)    COMP.
+             10 WS-INQYENV-C-REG-TYPE    PIC X(8).
+             10 WS-INQYENV-A-REG-TYPE    PIC X(8).
+             10 WS-INQYENV-REG-ID        PIC S9(8)   COMP.
+             10 WS-INQYENV-APPL-PGM      PIC X(8).
+             10 WS-INQYENV-PSB-NAME      PIC X(8).
+             10 WS-INQYENV-TRANS-NAME    PIC X(8).
+             10 WS-INQYENV-USERID        PIC X(8).
+             10 WS-INQYENV-GROUP-NAME    PIC X(8).
+             10  FILLER                  PIC X(8).
+             10 WS-INQYENV-APARM-X.
+               15 WS-INQYENV-APARM-P     POINTER.
+             10  FILLER                  REDEFINES WS-INQYENV-APARM-X.
+               15 WS-INQYENV-APARM       PIC S9(8)   COMP.
+             10  FILLER                  PIC X(100).
+      ******************************************************************
+      *    APPLICATION INTERFACE BLOCK (AIB)
+      ******************************************************************
+       01 AIB.
+         05 AIB-ID                  PIC X(08)          VALUE 'DFSAIB'.
+         05 AIB-LEN                 PIC 9(09)   COMP   VALUE 128.
+         05 AIB-SUB-FUNC.
+           10 AIB-SUB-FUNC-1        PIC X(04)          VALUE SPACE.
+           10 AIB-SUB-FUNC-2        PIC X(04)          VALUE SPACE.
+         05 AIB-PCB-NAME            PIC X(08)          VALUE SPACE.
+         05 FILLER                  PIC X(16)          VALUE SPACE.
+         05 AIB-IOAREA-LENGTH       PIC 9(09)   COMP   VALUE ZERO.
+         05 AIB-IOAREA-USED         PIC 9(09)   COMP.
+         05 FILLER                  PIC X(12)          VALUE SPACE.
+         05 AIB-RETURN-CODE         PIC 9(09)   COMP.
+         05 AIB-REASON-CODE         PIC 9(09)   COMP.
+         05 FILLER                  PIC X(04)          VALUE SPACE.
+         05 AIB-PCB-PTR             POINTER.
+         05 FILLER                  PIC X(48)          VALUE SPACE.
+      ******************************************************************
+      *    AIB RETURNCODES
+      ******************************************************************
+       01 AIB-RETURKODER.
+          05 AIB-HEX-0000               PIC 9(9) COMP VALUE 0.
+          05 AIB-HEX-000C               PIC 9(9) COMP VALUE 12.
+          05 AIB-HEX-0100               PIC 9(9) COMP VALUE 256.
+          05 AIB-HEX-0104               PIC 9(9) COMP VALUE 260.
+          05 AIB-HEX-0208               PIC 9(9) COMP VALUE 520.
+          05 AIB-HEX-0210               PIC 9(9) COMP VALUE 528.
+          05 AIB-HEX-0214               PIC 9(9) COMP VALUE 532.
+          05 AIB-HEX-0218               PIC 9(9) COMP VALUE 536.
+          05 AIB-HEX-0900               PIC 9(9) COMP VALUE 2304.
+      ******************************************************************
+      *    SHARED AIB RETURN-CODE TEXT LOOKUP TABLE
+      ******************************************************************
+           COPY AIBRETC.
+      ******************************************************************
+      *    MQ AREAS
+      ******************************************************************
+       01  WMQ-QMGR                      PIC X(48) VALUE SPACES.
+       01  WMQ-HCONN                     PIC S9(09) BINARY.
+       01  WMQ-OPTIONS                   PIC S9(09) BINARY.
+       01  WMQ-COMPCODE                  PIC S9(09) BINARY.
+       01  WMQ-REASON                    PIC S9(09) BINARY.
+       01  WMQ-HOBJ                      PIC S9(09) BINARY.
+      ******************************************************************
+      *    MQINQ - QUEUE DEPTH CHECK
+      ******************************************************************
+       01  WMQ-SELECTOR-COUNT            PIC S9(9) COMP-5 VALUE 1.
+       01  WMQ-SELECTORS.
+           05 WMQ-SELECTOR-1             PIC S9(9) COMP-5.
+       01  WMQ-INTATTR-COUNT             PIC S9(9) COMP-5 VALUE 1.
+       01  WMQ-INTATTRS.
+           05 WMQ-CURDEPTH               PIC S9(9) COMP-5.
+       01  WMQ-CHARATTR-LENGTH           PIC S9(9) COMP-5 VALUE 0.
+       01  WMQ-CHARATTRS                 PIC X(1).
+       01  WS-QDEPTH-THRESHOLD           PIC 9(09) VALUE 1000.
+      ******************************************************************
+      ***   MQ-DESKRIPTORER/KONSTANTER
+      ******************************************************************
+       01 MQM-CONSTANTS.
+          COPY CMQV SUPPRESS.
+      *
+       01 MQM-OBJECT-DESCRIPTOR.
+          COPY CMQODV.
+      ******************************************************************
+      *    SWITCHES
+      ******************************************************************
+       01  SWITCHES.
+           05 SW-INDICATOR                PIC X     VALUE '0'.
+             88 ALL-OK                              VALUE '0'.
+             88 NO-MORE-MESSAGES                    VALUE 'S'.
+             88 INTERRUPTION                        VALUE 'F'.
+           05 SW-QUEUE-BACKLOG             PIC X     VALUE 'N'.
+             88 QUEUE-IS-BACKED-UP                   VALUE 'Y'.
+      ******************************************************************
+      *    EXCEPTION FILE
+      ******************************************************************
+       01  WS-EXCP-STATUS                 PIC XX    VALUE SPACES.
+      *
+       01  FILLER                        PIC X(32)  VALUE
+                                       'X MODULE IMSSTAT END WSS X'.
+      *
+       LINKAGE SECTION.
+      *----------------
+       01  IOPCB.
+           05 IOLTERM                    PIC X(8).
+           05 FILLER                     PIC X(2).
+           05 STC-CODE                   PIC X(2).
+           05 CDATE                      PIC X(4).
+           05 CTIME                      PIC X(4).
+           05 SEQNUM                     PIC X(4).
+           05 MOD-NAME                   PIC X(8).
+           05 USERID                     PIC X(8).
+      *
+       PROCEDURE DIVISION.
+      **************************************************************
+      *                                                            *
+      *    A   MAINROUTINE                                         *
+      *                                                            *
+      **************************************************************
+       A-MAINROUTINE SECTION.
+      *
+           PERFORM B-INITIATION
+           PERFORM C-TRANSACTION-PROCESSING UNTIL NO-MORE-MESSAGES
+                                                  OR
+                                                  INTERRUPTION
+           PERFORM Z-EXIT
+           .
+      ******************************************************************
+      *
+      *    B   INITIALIZATION
+      *
+      ******************************************************************
+       B-INITIATION SECTION.
+           MOVE 'IOPCB'                    TO AIB-PCB-NAME
+           MOVE LENGTH OF INTRANS          TO AIB-IOAREA-LENGTH
+
+           OPEN EXTEND EXCP-FILE
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'IMSSTAT  EXCP-FILE OPEN FAILED ' WS-EXCP-STATUS
+           END-IF
+
+           CONTINUE.
+      ******************************************************************
+      *
+      *    C   TRANSACTION PROCESSING
+      *
+      ******************************************************************
+       C-TRANSACTION-PROCESSING SECTION.
+      *
+           MOVE SPACES TO INDATA
+           MOVE SPACES TO OUT-IMSID
+                          OUT-TRANS-NAME
+                          OUT-USERID
+                          OUT-QUEUE-NAME
+                          OUT-MQ-STATUS
+                          OUT-QUEUE-WARN
+           MOVE ZERO   TO OUT-QUEUE-DEPTH
+           SET SW-INDICATOR TO '0'
+
+           CALL 'AIBTDLI' USING KK-GU
+                               AIB
+                               INTRANS
+           END-CALL
+      *
+           PERFORM X-AIB-CHECK
+      *
+           IF ALL-OK
+             PERFORM D-CALL-IMSINQY
+             PERFORM E-MQ-DEPTH-CHECK
+             PERFORM F-BUILD-RESPONSE
+             PERFORM G-WRITE-RESPONSE
+           END-IF
+           CONTINUE.
+      *    *************************************************************
+      *    ***  CALL IMSINQY FOR ENVIRON INFORMATION
+      *    *************************************************************
+       D-CALL-IMSINQY SECTION.
+           MOVE SPACES                     TO WS-INQY-TYPE
+                                              WS-INQY-NAME
+           MOVE LENGTH OF WS-AA-INQY       TO WS-INQYENV-LENGTH
+
+           CALL 'IMSINQY' USING WS-INQY-REQUEST
+                                WS-INQY-RESPONSE
+           END-CALL
+           CONTINUE.
+      *    *************************************************************
+      *    ***  MQ QUEUE DEPTH CHECK
+      *    *************************************************************
+       E-MQ-DEPTH-CHECK SECTION.
+           MOVE INDATA-QUEUE              TO MQOD-OBJECTNAME
+           MOVE MQOT-Q                    TO MQOD-OBJECTTYPE
+
+           CALL 'MQCONN' USING WMQ-QMGR
+                               WMQ-HCONN
+                               WMQ-COMPCODE
+                               WMQ-REASON
+                         END-CALL
+
+           IF WMQ-COMPCODE = MQCC-OK
+              ADD MQOO-INQUIRE MQOO-FAIL-IF-QUIESCING
+                  GIVING WMQ-OPTIONS
+
+              CALL 'MQOPEN' USING WMQ-HCONN
+                                  MQOD
+                                  WMQ-OPTIONS
+                                  WMQ-HOBJ
+                                  WMQ-COMPCODE
+                                  WMQ-REASON
+                            END-CALL
+
+              IF WMQ-COMPCODE = MQCC-OK
+                 PERFORM EB-MQ-INQUIRE-DEPTH
+
+                 CALL 'MQCLOSE' USING WMQ-HCONN
+                                      WMQ-HOBJ
+                                      WMQ-OPTIONS
+                                      WMQ-COMPCODE
+                                      WMQ-REASON
+                               END-CALL
+              ELSE
+                 MOVE 'MQOPEN NOK' TO OUT-MQ-STATUS
+              END-IF
+
+              CALL 'MQDISC' USING WMQ-HCONN
+                                  WMQ-COMPCODE
+                                  WMQ-REASON
+                            END-CALL
+           ELSE
+              MOVE 'MQCONN NOK' TO OUT-MQ-STATUS
+           END-IF
+           CONTINUE.
+      *    *************************************************************
+      *    ***  INQUIRE CURRENT QUEUE DEPTH AND FLAG A BACKLOG
+      *    *************************************************************
+       EB-MQ-INQUIRE-DEPTH SECTION.
+           MOVE MQIA-CURRENT-Q-DEPTH     TO WMQ-SELECTOR-1
+           MOVE ZERO                     TO WMQ-CURDEPTH
+
+           CALL 'MQINQ' USING WMQ-HCONN
+                              WMQ-HOBJ
+                              WMQ-SELECTOR-COUNT
+                              WMQ-SELECTORS
+                              WMQ-INTATTR-COUNT
+                              WMQ-INTATTRS
+                              WMQ-CHARATTR-LENGTH
+                              WMQ-CHARATTRS
+                              WMQ-COMPCODE
+                              WMQ-REASON
+                        END-CALL
+
+           IF WMQ-COMPCODE = MQCC-OK
+              MOVE 'OK'                  TO OUT-MQ-STATUS
+              MOVE WMQ-CURDEPTH          TO OUT-QUEUE-DEPTH
+              IF WMQ-CURDEPTH > WS-QDEPTH-THRESHOLD
+                 SET QUEUE-IS-BACKED-UP  TO TRUE
+                 MOVE 'WARNING - QUEUE BACKED UP'  TO OUT-QUEUE-WARN
+              END-IF
+           ELSE
+              MOVE 'MQINQ NOK'           TO OUT-MQ-STATUS
+           END-IF
+           CONTINUE.
+      *    *************************************************************
+      *    ***  BUILD COMBINED RESPONSE
+      *    *************************************************************
+       F-BUILD-RESPONSE SECTION.
+           MOVE WS-INQYENV-IMSID          TO OUT-IMSID
+           MOVE WS-INQYENV-TRANS-NAME     TO OUT-TRANS-NAME
+           MOVE WS-INQYENV-USERID         TO OUT-USERID
+           MOVE INDATA-QUEUE              TO OUT-QUEUE-NAME
+           CONTINUE.
+      ******************************************************************
+      *
+      *    G   SEND RESPONSE TO USER
+      *
+      ******************************************************************
+       G-WRITE-RESPONSE SECTION.
+           COMPUTE RESPONSELL = LENGTH OF OUT-IMSID
+                                 + LENGTH OF OUT-TRANS-NAME
+                                 + LENGTH OF OUT-USERID
+                                 + LENGTH OF OUT-QUEUE-NAME
+                                 + LENGTH OF OUT-QUEUE-DEPTH
+                                 + LENGTH OF OUT-MQ-STATUS
+                                 + LENGTH OF OUT-QUEUE-WARN + 4
+           MOVE LENGTH OF RESPONSE          TO AIB-IOAREA-LENGTH
+
+           CALL 'AIBTDLI' USING KK-ISRT
+                                AIB
+                                RESPONSE
+           END-CALL
+
+           PERFORM X-AIB-CHECK
+           CONTINUE.
+      ******************************************************************
+      *
+      *    X   AIB RETURNCODE CHECK
+      *
+      ******************************************************************
+       X-AIB-CHECK.
+               EVALUATE TRUE
+                   WHEN AIB-RETURN-CODE = AIB-HEX-0000 AND
+                        AIB-REASON-CODE = AIB-HEX-0000
+                     SET ADDRESS OF IOPCB TO AIB-PCB-PTR
+                   WHEN AIB-RETURN-CODE = AIB-HEX-0900
+                     SET ADDRESS OF IOPCB TO AIB-PCB-PTR
+                     IF STC-CODE = KK-QC
+                        SET NO-MORE-MESSAGES TO TRUE
+                     ELSE
+                        SET INTERRUPTION TO TRUE
+                     END-IF
+                   WHEN OTHER
+                     SET ADDRESS OF IOPCB TO AIB-PCB-PTR
+                     PERFORM XC-AIB-TEXT-LOOKUP
+                     DISPLAY 'IMSSTAT UNEXPECTED RETURNCODE = ' STC-CODE
+                     DISPLAY 'IMSSTAT AIB-RETURN-CODE = '
+                             AIB-RETURN-CODE
+                             ' AIB-REASON-CODE = ' AIB-REASON-CODE
+                     DISPLAY 'IMSSTAT ' AIB-RC-TEXT-OUT
+                     PERFORM XD-WRITE-EXCEPTION-RECORD
+               END-EVALUATE
+           CONTINUE.
+      ******************************************************************
+      *
+      *    XD  WRITE A RECORD TO THE SHARED EXCEPTION FILE
+      *
+      ******************************************************************
+       XD-WRITE-EXCEPTION-RECORD SECTION.
+           MOVE 'IMSSTAT'                TO EXCP-PROGRAM-NAME
+           MOVE 'X-AIB-CHECK'            TO EXCP-PARAGRAPH-NAME
+           ACCEPT EXCP-DATE              FROM DATE
+           ACCEPT EXCP-TIME              FROM TIME
+           MOVE AIB-RETURN-CODE          TO EXCP-AIB-RETURN-CODE
+           MOVE AIB-REASON-CODE          TO EXCP-AIB-REASON-CODE
+           MOVE WMQ-COMPCODE             TO EXCP-MQ-COMPCODE
+           MOVE WMQ-REASON               TO EXCP-MQ-REASON
+
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'IMSSTAT  EXCP WRITE FAILED ' WS-EXCP-STATUS
+           END-IF
+           CONTINUE.
+      ******************************************************************
+      *
+      *    XC  TRANSLATE AIB RETURN/REASON CODE INTO PLAIN TEXT
+      *
+      ******************************************************************
+       XC-AIB-TEXT-LOOKUP SECTION.
+           SET AIB-RC-IX TO 1
+           SEARCH AIB-RETCODE-ENTRY
+               AT END
+                  MOVE 'UNKNOWN AIB RETURN/REASON CODE - SEE IMS MANUAL'
+                       TO AIB-RC-TEXT-OUT
+               WHEN AIB-RC-RETURN-CODE (AIB-RC-IX) = AIB-RETURN-CODE
+               AND  AIB-RC-REASON-CODE (AIB-RC-IX) = AIB-REASON-CODE
+                  MOVE AIB-RC-TEXT (AIB-RC-IX)      TO AIB-RC-TEXT-OUT
+           END-SEARCH
+           CONTINUE.
+      ******************************************************************
+      *
+      *    Z   EXIT
+      *
+      ******************************************************************
+       Z-EXIT SECTION.
+           CLOSE EXCP-FILE
+           GOBACK.
