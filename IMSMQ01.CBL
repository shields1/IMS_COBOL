@@ -14,6 +14,8 @@
       *                > TRANS |     |      |
       *                        >READQ|      |
       *                         WRITE|      |
+      *                         PEEK |      |
+      *                         PURGE|      |
       *                              >QUANT |
       *                                     >MQ QUEUE
       *    CODED       2022-05-16
@@ -37,15 +39,21 @@
       *    A     = MAINROUTINE
       *    B     = INITIATION
       *    C     = TRANSACTION PROCESSING
+      *     CB   = VALIDATE INDATA2 REPEAT COUNT
+      *     CC   = CHECK QUEUE AUTHORIZATION FOR TRAN-CODE
       *    D
       *     DA   = CONNECT TO QUEUE MANAGER
       *     DB   = OPEN EXISTING MQ QUEUE
-      *     DC   = GET MQ MESSAGE
-      *     DD   = PUT MQ MESSAGE
-      *     DE   = CLOSE MQ QUEUE
-      *     DF   = DISCONNECT FROM QUEUE MANAGER
-      *     DG   = SEND RESPONSE TO USER
+      *     DC   = INQUIRE QUEUE DEPTH / FLAG BACKLOG
+      *     DD   = GET MQ MESSAGE
+      *     DE   = PUT MQ MESSAGE
+      *     DF   = CLOSE MQ QUEUE
+      *     DG   = DISCONNECT FROM QUEUE MANAGER
+      *     DH   = SEND RESPONSE TO USER
+      *     DI   = WRITE AUDIT TRAIL RECORD
+      *     DJ   = PURGE QUEUE (DESTRUCTIVE GET UNTIL EMPTY)
       *    X     = AIB RETURNCODE CHECK
+      *     XD   = WRITE EXCEPTION FILE RECORD
       *    Z     = EXIT
       *
       ******************************************************************
@@ -55,6 +63,7 @@
       *    AIBTDLI - IMS APPLICATION INTERFACE
       *    MQCONN  - CONNECT TO QUEUE MANAGER
       *    MQOPEN  - OPEN EXISTING MQ QUEUE
+      *    MQINQ   - INQUIRE CURRENT QUEUE DEPTH
       *    MQGET   - GET MQ MESSAGE
       *    MQPUT   - PUT MQ MESSAGE
       *    MQCLOSE - CLOSE MQ QUEUE
@@ -63,8 +72,55 @@
       ******************************************************************
        ENVIRONMENT DIVISION.
       *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE        ASSIGN TO AUDITLOG
+                                     ORGANIZATION IS SEQUENTIAL
+                                     FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT QAUTH-FILE        ASSIGN TO QAUTHF
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS MODE IS RANDOM
+                                     RECORD KEY IS QAUTH-KEY
+                                     FILE STATUS IS WS-QAUTH-STATUS.
+           SELECT EXCP-FILE         ASSIGN TO EXCPFILE
+                                     ORGANIZATION IS SEQUENTIAL
+                                     FILE STATUS IS WS-EXCP-STATUS.
+      *
        DATA DIVISION.
       *--------------
+       FILE SECTION.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05 AUDIT-QUEUE-NAME            PIC X(48).
+           05 AUDIT-USERID                PIC X(08).
+           05 AUDIT-DATE                  PIC X(08).
+           05 AUDIT-TIME                  PIC X(08).
+           05 AUDIT-FUNCTION              PIC X(05).
+           05 AUDIT-MSG-LENGTH            PIC 9(09).
+           05 AUDIT-STATUS                PIC X(04).
+           05 AUDIT-COMPCODE              PIC S9(09).
+           05 AUDIT-REASON                PIC S9(09).
+           05 FILLER                      PIC X(20).
+      *
+       FD  QAUTH-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  QAUTH-RECORD.
+           05 QAUTH-KEY.
+              10 QAUTH-TRAN-CODE          PIC X(08).
+              10 QAUTH-QUEUE-NAME         PIC X(48).
+           05 QAUTH-ALLOW-READQ           PIC X(01).
+           05 QAUTH-ALLOW-WRITE           PIC X(01).
+           05 QAUTH-ALLOW-PEEK            PIC X(01).
+           05 QAUTH-ALLOW-PURGE           PIC X(01).
+           05 FILLER                      PIC X(20).
+      *
+       FD  EXCP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY EXCPREC.
+      *
        WORKING-STORAGE SECTION.
        01  FILLER                        PIC X(32)       VALUE
                                        'X MODULE IMSMQ01 START WSS X'.
@@ -79,6 +135,8 @@
               15 INDATA1                 PIC X(05).
               15 INDATA2                 PIC 9(05).
               15 INDATA3                 PIC X(30).
+              15 INDATA4                 PIC X(40).
+              15 INDATA5                 PIC X(48).
       *     10 FILLER                     PIC X(2000).
       ******************************************************************
       *    RESPONSE AREA
@@ -96,6 +154,8 @@
             10  WS-MIN                   PIC 9(02).
             10  WS-SEC                   PIC 9(02).
             10  WS-HUNDRED               PIC 9(02).
+           10 OUTTIMESTAMP               PIC X(15).
+           10 OUTWARN                    PIC X(30).
       ******************************************************************
       *    IMS DLICALLS
       ******************************************************************
@@ -138,9 +198,28 @@
           05 AIB-HEX-0218               PIC 9(9) COMP VALUE 536.
           05 AIB-HEX-0900               PIC 9(9) COMP VALUE 2304.
       ******************************************************************
+      *    SHARED AIB RETURN-CODE TEXT LOOKUP TABLE
+      ******************************************************************
+           COPY AIBRETC.
+      ******************************************************************
       *    MQ AREAS
       ******************************************************************
        01  WMQ-QMGR                      PIC X(48) VALUE SPACES.
+      ******************************************************************
+      *    TRAN-CODE TO QUEUE MANAGER DEFAULTS
+      *    (USED WHEN THE OPERATOR DOES NOT TYPE A QMGR IN INDATA5)
+      ******************************************************************
+       01  TB-QMGR-BY-TRAN.
+         05  TB-QMGR-ENTRIES.
+           10  FILLER                     PIC X(8)  VALUE 'IMSMQ01'.
+           10  FILLER                     PIC X(48) VALUE 'MQPROD1'.
+           10  FILLER                     PIC X(8)  VALUE HIGH-VALUE.
+           10  FILLER                     PIC X(48) VALUE SPACES.
+         05  TB-QMGR-TABLE REDEFINES TB-QMGR-ENTRIES
+                                     OCCURS 2
+                                     INDEXED BY TB-QMGR-IX.
+           10  TB-QMGR-TRAN-CODE          PIC X(8).
+           10  TB-QMGR-NAME               PIC X(48).
        01  WMQ-HCONN                     PIC S9(09) BINARY.
        01  WMQ-OPTIONS                   PIC S9(09) BINARY.
        01  WMQ-COMPCODE                  PIC S9(09) BINARY.
@@ -152,6 +231,18 @@
        01  WMQ-DATALEN                   PIC S9(09) BINARY.
        01  WMQ-MSG-BUFF                      PIC X(40).
       ******************************************************************
+      *    MQINQ - QUEUE DEPTH CHECK
+      ******************************************************************
+       01  WMQ-SELECTOR-COUNT            PIC S9(9) COMP-5 VALUE 1.
+       01  WMQ-SELECTORS.
+           05 WMQ-SELECTOR-1             PIC S9(9) COMP-5.
+       01  WMQ-INTATTR-COUNT             PIC S9(9) COMP-5 VALUE 1.
+       01  WMQ-INTATTRS.
+           05 WMQ-CURDEPTH               PIC S9(9) COMP-5.
+       01  WMQ-CHARATTR-LENGTH           PIC S9(9) COMP-5 VALUE 0.
+       01  WMQ-CHARATTRS                 PIC X(1).
+       01  WS-QDEPTH-THRESHOLD           PIC 9(09) VALUE 1000.
+      ******************************************************************
       ***   MQ-DESKRIPTORER/KONSTANTER
       ******************************************************************
        01 MQM-CONSTANTS.
@@ -173,6 +264,20 @@
       ******************************************************************
        01 IDX.
            05 LOOP-COUNT                  PIC 9(05) VALUE 0.
+           05 WS-MAX-REPEAT-COUNT         PIC 9(05) VALUE 00100.
+      ******************************************************************
+      *    AUDIT TRAIL
+      ******************************************************************
+       01  WS-AUDIT-STATUS                PIC XX    VALUE SPACES.
+       01  WS-AUDIT-FUNCTION              PIC X(5)  VALUE SPACES.
+      ******************************************************************
+      *    PERMITTED-QUEUE AUTHORIZATION
+      ******************************************************************
+       01  WS-QAUTH-STATUS                PIC XX    VALUE SPACES.
+      ******************************************************************
+      *    EXCEPTION FILE
+      ******************************************************************
+       01  WS-EXCP-STATUS                 PIC XX    VALUE SPACES.
       ******************************************************************
       *    SWITCHES
       ******************************************************************
@@ -183,7 +288,17 @@
              88 INTERRUPTION                        VALUE 'F'.
              88 MQ-GET-MSG                          VALUE 'G'.
              88 MQ-PUT-MSG                          VALUE 'P'.
-      
+             88 MQ-PEEK-MSG                         VALUE 'K'.
+             88 MQ-PURGE-MSG                        VALUE 'U'.
+           05 SW-COUNT-VALID               PIC X     VALUE 'Y'.
+             88 COUNT-IS-VALID                       VALUE 'Y'.
+             88 COUNT-IS-INVALID                     VALUE 'N'.
+           05 SW-QUEUE-AUTH                PIC X     VALUE 'N'.
+             88 QUEUE-IS-AUTHORIZED                  VALUE 'Y'.
+             88 QUEUE-NOT-AUTHORIZED                 VALUE 'N'.
+           05 SW-QUEUE-BACKLOG             PIC X     VALUE 'N'.
+             88 QUEUE-IS-BACKED-UP                   VALUE 'Y'.
+
       *
        01  FILLER                        PIC X(32)  VALUE
                                        'X MODULE IMSMQ01 END WSS X'.
@@ -223,7 +338,22 @@
        B-INITIATION SECTION.
            MOVE 'IOPCB'                    TO AIB-PCB-NAME
            MOVE LENGTH OF INTRANS          TO AIB-IOAREA-LENGTH
-      
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+              DISPLAY 'IMSMQ01  AUDIT-FILE OPEN FAILED ' WS-AUDIT-STATUS
+           END-IF
+
+           OPEN INPUT QAUTH-FILE
+           IF WS-QAUTH-STATUS NOT = '00'
+              DISPLAY 'IMSMQ01  QAUTH-FILE OPEN FAILED ' WS-QAUTH-STATUS
+           END-IF
+
+           OPEN EXTEND EXCP-FILE
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'IMSMQ01  EXCP-FILE OPEN FAILED ' WS-EXCP-STATUS
+           END-IF
+
            CONTINUE.
       ******************************************************************
       *
@@ -238,7 +368,12 @@
                           WMQ-MSG-BUFF
                           WS-DATE
                           WS-TIME
-      
+                          OUTTIMESTAMP
+                          OUTWARN
+
+           ACCEPT WS-DATE                  FROM DATE
+           ACCEPT WS-TIME                  FROM TIME
+
            CALL 'AIBTDLI' USING KK-GU
                                AIB
                                INTRANS
@@ -248,25 +383,67 @@
       *
            DISPLAY '>' INDATA '<'
       *
-           IF ALL-OK OR MQ-GET-MSG OR MQ-PUT-MSG
+           IF ALL-OK OR MQ-GET-MSG OR MQ-PUT-MSG OR MQ-PEEK-MSG
+                      OR MQ-PURGE-MSG
              EVALUATE INDATA1
                WHEN  'READQ'
-                 SET MQ-GET-MSG              TO TRUE
-                 MOVE INDATA3                TO MQOD-OBJECTNAME
-                 PERFORM DA-MQ-CONN
+                 PERFORM CB-VALIDATE-INDATA2
+                 IF COUNT-IS-INVALID
+                    MOVE 'INVALID QUANTITY - REJECTED' TO OUTDATA
+                 ELSE
+                    SET MQ-GET-MSG              TO TRUE
+                    PERFORM CC-CHECK-QUEUE-AUTH
+                    IF QUEUE-NOT-AUTHORIZED
+                       MOVE 'QUEUE NOT AUTHORIZED - REJECTED' TO OUTDATA
+                    ELSE
+                       MOVE INDATA3             TO MQOD-OBJECTNAME
+                       PERFORM DA-MQ-CONN
+                    END-IF
+                 END-IF
                WHEN  'WRITE'
-                 SET MQ-PUT-MSG              TO TRUE
-                 MOVE INDATA3                TO MQOD-OBJECTNAME
-                 PERFORM DA-MQ-CONN
+                 PERFORM CB-VALIDATE-INDATA2
+                 IF COUNT-IS-INVALID
+                    MOVE 'INVALID QUANTITY - REJECTED' TO OUTDATA
+                 ELSE
+                    SET MQ-PUT-MSG              TO TRUE
+                    PERFORM CC-CHECK-QUEUE-AUTH
+                    IF QUEUE-NOT-AUTHORIZED
+                       MOVE 'QUEUE NOT AUTHORIZED - REJECTED' TO OUTDATA
+                    ELSE
+                       MOVE INDATA3             TO MQOD-OBJECTNAME
+                       PERFORM DA-MQ-CONN
+                    END-IF
+                 END-IF
+               WHEN  'PEEK '
+                 PERFORM CB-VALIDATE-INDATA2
+                 IF COUNT-IS-INVALID
+                    MOVE 'INVALID QUANTITY - REJECTED' TO OUTDATA
+                 ELSE
+                    SET MQ-PEEK-MSG             TO TRUE
+                    PERFORM CC-CHECK-QUEUE-AUTH
+                    IF QUEUE-NOT-AUTHORIZED
+                       MOVE 'QUEUE NOT AUTHORIZED - REJECTED' TO OUTDATA
+                    ELSE
+                       MOVE INDATA3             TO MQOD-OBJECTNAME
+                       PERFORM DA-MQ-CONN
+                    END-IF
+                 END-IF
+               WHEN  'PURGE'
+                 SET MQ-PURGE-MSG            TO TRUE
+                 PERFORM CC-CHECK-QUEUE-AUTH
+                 IF QUEUE-NOT-AUTHORIZED
+                    MOVE 'QUEUE NOT AUTHORIZED - REJECTED' TO OUTDATA
+                 ELSE
+                    MOVE INDATA3             TO MQOD-OBJECTNAME
+                    PERFORM DA-MQ-CONN
+                 END-IF
                WHEN OTHER
                  DISPLAY 'IMSMQ01 START RC OK   '
                  DISPLAY 'IMSMQ01 ' LL
                  DISPLAY 'IMSMQ01 ' INDATA
       
                  MOVE INDATA               TO OUTDATA
-      
-                 ACCEPT WS-DATE              FROM DATE
-                 ACCEPT WS-TIME              FROM TIME
+
                  DISPLAY 'IMSMQ01 RESPONSELL ' RESPONSELL
                  DISPLAY 'IMSMQ01 RESPONSEZZ ' RESPONSEZZ
              END-EVALUATE
@@ -278,10 +455,72 @@
       
            CONTINUE.
       *    *************************************************************
+      *    ***  VALIDATE THE REPEAT COUNT TYPED INTO INDATA2
+      *    *************************************************************
+       CB-VALIDATE-INDATA2 SECTION.
+           SET COUNT-IS-VALID              TO TRUE
+           IF INDATA2 NOT NUMERIC
+              SET COUNT-IS-INVALID         TO TRUE
+           ELSE
+              IF INDATA2 = 0 OR INDATA2 > WS-MAX-REPEAT-COUNT
+                 SET COUNT-IS-INVALID      TO TRUE
+              END-IF
+           END-IF
+           IF COUNT-IS-INVALID
+              DISPLAY 'IMSMQ01  INVALID INDATA2 REJECTED ' INDATA2
+           END-IF
+           CONTINUE.
+      *    *************************************************************
+      *    ***  CHECK QUEUE AUTHORIZATION FOR TRAN-CODE
+      *    *************************************************************
+       CC-CHECK-QUEUE-AUTH SECTION.
+           SET QUEUE-NOT-AUTHORIZED        TO TRUE
+           MOVE TRAN-CODE                  TO QAUTH-TRAN-CODE
+           MOVE INDATA3                    TO QAUTH-QUEUE-NAME
+
+           READ QAUTH-FILE
+              INVALID KEY
+                 DISPLAY 'IMSMQ01  QUEUE NOT AUTHORIZED ' TRAN-CODE
+                         ' ' INDATA3
+              NOT INVALID KEY
+                 EVALUATE TRUE
+                    WHEN MQ-GET-MSG
+                       IF QAUTH-ALLOW-READQ = 'Y'
+                          SET QUEUE-IS-AUTHORIZED TO TRUE
+                       END-IF
+                    WHEN MQ-PUT-MSG
+                       IF QAUTH-ALLOW-WRITE = 'Y'
+                          SET QUEUE-IS-AUTHORIZED TO TRUE
+                       END-IF
+                    WHEN MQ-PEEK-MSG
+                       IF QAUTH-ALLOW-PEEK = 'Y'
+                          SET QUEUE-IS-AUTHORIZED TO TRUE
+                       END-IF
+                    WHEN MQ-PURGE-MSG
+                       IF QAUTH-ALLOW-PURGE = 'Y'
+                          SET QUEUE-IS-AUTHORIZED TO TRUE
+                       END-IF
+                 END-EVALUATE
+           END-READ
+           CONTINUE.
+      *    *************************************************************
       *    ***  CONNECT TO QUEUE MANAGER
       *    *************************************************************
        DA-MQ-CONN SECTION.
-      
+
+           IF INDATA5 NOT = SPACES
+              MOVE INDATA5                TO WMQ-QMGR
+           ELSE
+              MOVE SPACES                 TO WMQ-QMGR
+              SET TB-QMGR-IX              TO 1
+              SEARCH TB-QMGR-TABLE
+                 AT END
+                    CONTINUE
+                 WHEN TB-QMGR-TRAN-CODE (TB-QMGR-IX) = TRAN-CODE
+                    MOVE TB-QMGR-NAME (TB-QMGR-IX) TO WMQ-QMGR
+              END-SEARCH
+           END-IF
+
            CALL 'MQCONN' USING WMQ-QMGR
                                WMQ-HCONN
                                WMQ-COMPCODE
@@ -303,9 +542,20 @@
       *       **********************************************************
        DB-MQ-OPEN SECTION.
            MOVE MQOT-Q                   TO MQOD-OBJECTTYPE
-           ADD  MQOO-INPUT-AS-Q-DEF MQOO-FAIL-IF-QUIESCING
-                MQOO-OUTPUT  GIVING WMQ-OPTIONS
-      
+           IF MQ-PEEK-MSG
+              ADD  MQOO-BROWSE MQOO-FAIL-IF-QUIESCING
+                   MQOO-OUTPUT MQOO-INQUIRE  GIVING WMQ-OPTIONS
+           ELSE
+              IF MQ-GET-MSG
+                 ADD  MQOO-INPUT-AS-Q-DEF MQOO-FAIL-IF-QUIESCING
+                      MQOO-OUTPUT MQOO-INQUIRE  GIVING WMQ-OPTIONS
+              ELSE
+                 ADD  MQOO-INPUT-AS-Q-DEF MQOO-FAIL-IF-QUIESCING
+                      MQOO-OUTPUT  GIVING WMQ-OPTIONS
+              END-IF
+           END-IF
+      *    (MQ-PURGE-MSG REUSES THE NON-INQUIRE OPEN OPTIONS ABOVE)
+
            CALL 'MQOPEN' USING WMQ-HCONN
                                MQOD
                                WMQ-OPTIONS
@@ -313,14 +563,20 @@
                                WMQ-COMPCODE
                                WMQ-REASON
                          END-CALL
-      
+
            IF WMQ-COMPCODE = MQCC-OK
               DISPLAY 'IMSMQ01  MQOPEN OK'
               EVALUATE TRUE
                 WHEN MQ-GET-MSG
+                    PERFORM DC-MQ-INQUIRE-DEPTH
+                    PERFORM DD-MQ-GET
+                WHEN MQ-PEEK-MSG
+                    PERFORM DC-MQ-INQUIRE-DEPTH
                     PERFORM DD-MQ-GET
                 WHEN MQ-PUT-MSG
                     PERFORM DE-MQ-PUT
+                WHEN MQ-PURGE-MSG
+                    PERFORM DJ-MQ-PURGE
                 WHEN OTHER
                     PERFORM DF-MQ-CLOSE
                     PERFORM DG-MQ-DISC
@@ -333,14 +589,54 @@
            END-IF
            CONTINUE.
       *       **********************************************************
+      *       ***  INQUIRE CURRENT QUEUE DEPTH AND FLAG A BACKLOG
+      *       **********************************************************
+       DC-MQ-INQUIRE-DEPTH SECTION.
+           MOVE MQIA-CURRENT-Q-DEPTH     TO WMQ-SELECTOR-1
+           MOVE ZERO                     TO WMQ-CURDEPTH
+
+           CALL 'MQINQ' USING WMQ-HCONN
+                              WMQ-HOBJ
+                              WMQ-SELECTOR-COUNT
+                              WMQ-SELECTORS
+                              WMQ-INTATTR-COUNT
+                              WMQ-INTATTRS
+                              WMQ-CHARATTR-LENGTH
+                              WMQ-CHARATTRS
+                              WMQ-COMPCODE
+                              WMQ-REASON
+                        END-CALL
+
+           IF WMQ-COMPCODE = MQCC-OK
+              DISPLAY 'IMSMQ01  MQINQ CURDEPTH = ' WMQ-CURDEPTH
+              IF WMQ-CURDEPTH > WS-QDEPTH-THRESHOLD
+                 SET QUEUE-IS-BACKED-UP  TO TRUE
+                 DISPLAY 'IMSMQ01  WARNING - QUEUE DEPTH ' WMQ-CURDEPTH
+                         ' EXCEEDS THRESHOLD ' WS-QDEPTH-THRESHOLD
+                 MOVE 'WARNING - QUEUE BACKED UP'  TO OUTWARN
+              END-IF
+           ELSE
+              DISPLAY 'IMSMQ01  MQINQ NOK'
+              DISPLAY 'COMPCODE:   ' WMQ-COMPCODE
+              DISPLAY 'REASON:     ' WMQ-REASON
+           END-IF
+           CONTINUE.
+      *       **********************************************************
       *       ***  GET MQ MESSAGE
       *       **********************************************************
        DD-MQ-GET SECTION.
            MOVE MQMI-NONE                TO MQMD-MSGID
            MOVE MQCI-NONE                TO MQMD-CORRELID
-           COMPUTE MQGMO-OPTIONS      = MQGMO-ACCEPT-TRUNCATED-MSG +
+           IF MQ-PEEK-MSG
+              COMPUTE MQGMO-OPTIONS   = MQGMO-ACCEPT-TRUNCATED-MSG +
+                                        MQGMO-CONVERT     +
+                                        MQGMO-NO-WAIT      +
+                                        MQGMO-BROWSE-FIRST
+           ELSE
+              COMPUTE MQGMO-OPTIONS   = MQGMO-ACCEPT-TRUNCATED-MSG +
                                         MQGMO-CONVERT     +
                                         MQGMO-NO-WAIT
+           END-IF
       
            PERFORM VARYING LOOP-COUNT FROM 1 BY 1 UNTIL
                                       LOOP-COUNT >= INDATA2 + 1
@@ -359,6 +655,12 @@
               IF WMQ-COMPCODE = MQCC-OK
                 DISPLAY 'IMSMQ01  MQGET OK' ' <' WMQ-MSG-BUFF '>'
                 MOVE WMQ-MSG-BUFF               TO OUTDATA
+                IF MQ-PEEK-MSG
+                   COMPUTE MQGMO-OPTIONS = MQGMO-ACCEPT-TRUNCATED-MSG +
+                                            MQGMO-CONVERT     +
+                                            MQGMO-NO-WAIT      +
+                                            MQGMO-BROWSE-NEXT
+                END-IF
               ELSE
                  DISPLAY 'IMSMQ01  MQGET  NOK'
                  DISPLAY 'COMPCODE:   ' WMQ-COMPCODE
@@ -367,8 +669,14 @@
                     MOVE ' > MQ QUEUE EMPTY'  TO OUTDATA
                  END-IF
               END-IF
+              IF MQ-PEEK-MSG
+                 MOVE 'PEEK '                 TO WS-AUDIT-FUNCTION
+              ELSE
+                 MOVE 'READQ'                 TO WS-AUDIT-FUNCTION
+              END-IF
+              PERFORM DI-WRITE-AUDIT-RECORD
            END-PERFORM
-      
+
            PERFORM DF-MQ-CLOSE
            PERFORM DG-MQ-DISC
            CONTINUE.
@@ -379,8 +687,8 @@
            COMPUTE MQPMO-OPTIONS         = MQPMO-NO-SYNCPOINT +
                                            MQPMO-DEFAULT-CONTEXT
       
-           MOVE 'IMSMQ01  MQPUT  OK'     TO WMQ-MSG-BUFF
-           ADD  40                       TO WMQ-DATALEN
+           MOVE INDATA4                  TO WMQ-MSG-BUFF
+           MOVE LENGTH OF WMQ-MSG-BUFF   TO WMQ-DATALEN
       
            MOVE MQMI-NONE                TO MQMD-MSGID
            MOVE MQCI-NONE                TO MQMD-CORRELID
@@ -407,10 +715,86 @@
                  DISPLAY 'COMPCODE:   ' WMQ-COMPCODE
                  DISPLAY 'REASON:     ' WMQ-REASON
               END-IF
+              MOVE 'WRITE'                    TO WS-AUDIT-FUNCTION
+              PERFORM DI-WRITE-AUDIT-RECORD
            END-PERFORM
            PERFORM DF-MQ-CLOSE
            PERFORM DG-MQ-DISC
-      
+
+           CONTINUE.
+      *       **********************************************************
+      *       ***  PURGE - DESTRUCTIVELY GET EVERY MESSAGE ON THE QUEUE
+      *       **********************************************************
+       DJ-MQ-PURGE SECTION.
+           MOVE MQMI-NONE                TO MQMD-MSGID
+           MOVE MQCI-NONE                TO MQMD-CORRELID
+           COMPUTE MQGMO-OPTIONS         = MQGMO-ACCEPT-TRUNCATED-MSG +
+                                            MQGMO-CONVERT     +
+                                            MQGMO-NO-WAIT
+           MOVE 0                        TO LOOP-COUNT
+           MOVE 0                        TO WMQ-REASON
+
+           PERFORM UNTIL WMQ-REASON = MQRC-NO-MSG-AVAILABLE
+                         OR LOOP-COUNT >= WS-MAX-REPEAT-COUNT
+              CALL 'MQGET'  USING WMQ-HCONN
+                                  WMQ-HOBJ
+                                  MQMD
+                                  MQGMO
+                                  WMQ-BUFFLEN
+                                  WMQ-MSG-BUFF
+                                  WMQ-DATALEN
+                                  WMQ-COMPCODE
+                                  WMQ-REASON
+              END-CALL
+              ADD 1 TO LOOP-COUNT
+              IF WMQ-COMPCODE = MQCC-OK
+                 DISPLAY 'IMSMQ01  MQGET OK (PURGE)' ' <' WMQ-MSG-BUFF
+                         '>'
+                 MOVE 'QUEUE PURGED'       TO OUTDATA
+              ELSE
+                 IF WMQ-REASON = MQRC-NO-MSG-AVAILABLE
+                    DISPLAY 'IMSMQ01  PURGE COMPLETE - QUEUE EMPTY'
+                 ELSE
+                    DISPLAY 'IMSMQ01  MQGET  NOK (PURGE)'
+                    DISPLAY 'COMPCODE:   ' WMQ-COMPCODE
+                    DISPLAY 'REASON:     ' WMQ-REASON
+                 END-IF
+              END-IF
+              MOVE 'PURGE'                TO WS-AUDIT-FUNCTION
+              PERFORM DI-WRITE-AUDIT-RECORD
+           END-PERFORM
+
+           IF OUTDATA = SPACES
+              MOVE 'QUEUE ALREADY EMPTY'   TO OUTDATA
+           END-IF
+
+           PERFORM DF-MQ-CLOSE
+           PERFORM DG-MQ-DISC
+           CONTINUE.
+      *       **********************************************************
+      *       ***  WRITE ONE AUDIT TRAIL RECORD FOR A GET/PUT ATTEMPT
+      *       **********************************************************
+       DI-WRITE-AUDIT-RECORD SECTION.
+           MOVE MQOD-OBJECTNAME          TO AUDIT-QUEUE-NAME
+           MOVE USERID                   TO AUDIT-USERID
+           STRING WS-YEAR WS-MONTH WS-DAY DELIMITED BY SIZE
+               INTO AUDIT-DATE
+           STRING WS-TIM WS-MIN WS-SEC WS-HUNDRED DELIMITED BY SIZE
+               INTO AUDIT-TIME
+           MOVE WS-AUDIT-FUNCTION         TO AUDIT-FUNCTION
+           MOVE WMQ-DATALEN               TO AUDIT-MSG-LENGTH
+           MOVE WMQ-COMPCODE              TO AUDIT-COMPCODE
+           MOVE WMQ-REASON                TO AUDIT-REASON
+           IF WMQ-COMPCODE = MQCC-OK
+              MOVE 'OK'                   TO AUDIT-STATUS
+           ELSE
+              MOVE 'NOK'                  TO AUDIT-STATUS
+           END-IF
+
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+              DISPLAY 'IMSMQ01  AUDIT WRITE FAILED ' WS-AUDIT-STATUS
+           END-IF
            CONTINUE.
       *       **********************************************************
       *       ***  CLOSE MQ QUEUE
@@ -457,7 +841,12 @@
       *
       ******************************************************************
        DH-WRITE-RESPONSE SECTION.
-           COMPUTE RESPONSELL = LENGTH OF OUTDATA + 4
+           STRING WS-YEAR WS-MONTH WS-DAY '-' WS-TIM WS-MIN WS-SEC
+                DELIMITED BY SIZE INTO OUTTIMESTAMP
+           END-STRING
+           COMPUTE RESPONSELL = LENGTH OF OUTDATA +
+                                 LENGTH OF OUTTIMESTAMP +
+                                 LENGTH OF OUTWARN + 4
            MOVE LENGTH OF RESPONSE          TO AIB-IOAREA-LENGTH
       
            CALL 'AIBTDLI' USING KK-ISRT
@@ -479,7 +868,7 @@
                EVALUATE TRUE
                    WHEN AIB-RETURN-CODE = AIB-HEX-0000 AND
                         AIB-REASON-CODE = AIB-HEX-0000
-                     CONTINUE
+                     SET ADDRESS OF IOPCB TO AIB-PCB-PTR
                    WHEN AIB-RETURN-CODE = AIB-HEX-0900
                      SET ADDRESS OF IOPCB TO AIB-PCB-PTR
                      IF STC-CODE = KK-QC
@@ -490,14 +879,60 @@
                      END-IF
                    WHEN OTHER
                      SET ADDRESS OF IOPCB TO AIB-PCB-PTR
+                     PERFORM XC-AIB-TEXT-LOOKUP
                      DISPLAY 'IMSMQ01 UNEXPECTED RETURNCODE = ' STC-CODE
+                     DISPLAY 'IMSMQ01 AIB-RETURN-CODE = '
+                             AIB-RETURN-CODE
+                             ' AIB-REASON-CODE = ' AIB-REASON-CODE
+                     DISPLAY 'IMSMQ01 ' AIB-RC-TEXT-OUT
+                     PERFORM XD-WRITE-EXCEPTION-RECORD
                END-EVALUATE
            CONTINUE.
       ******************************************************************
       *
+      *    XD  WRITE A RECORD TO THE SHARED EXCEPTION FILE
+      *
+      ******************************************************************
+       XD-WRITE-EXCEPTION-RECORD SECTION.
+           MOVE 'IMSMQ01'                TO EXCP-PROGRAM-NAME
+           MOVE 'X-AIB-CHECK'            TO EXCP-PARAGRAPH-NAME
+           ACCEPT EXCP-DATE              FROM DATE
+           ACCEPT EXCP-TIME              FROM TIME
+           MOVE AIB-RETURN-CODE          TO EXCP-AIB-RETURN-CODE
+           MOVE AIB-REASON-CODE          TO EXCP-AIB-REASON-CODE
+           MOVE WMQ-COMPCODE             TO EXCP-MQ-COMPCODE
+           MOVE WMQ-REASON               TO EXCP-MQ-REASON
+
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'IMSMQ01  EXCP WRITE FAILED ' WS-EXCP-STATUS
+           END-IF
+           CONTINUE.
+      ******************************************************************
+      *
+      *    XC  TRANSLATE AIB RETURN/REASON CODE INTO PLAIN TEXT
+      *
+      ******************************************************************
+       XC-AIB-TEXT-LOOKUP SECTION.
+           SET AIB-RC-IX TO 1
+           SEARCH AIB-RETCODE-ENTRY
+               AT END
+                  MOVE 'UNKNOWN AIB RETURN/REASON CODE - SEE IMS MANUAL'
+                       TO AIB-RC-TEXT-OUT
+               WHEN AIB-RC-RETURN-CODE (AIB-RC-IX) = AIB-RETURN-CODE
+               AND  AIB-RC-REASON-CODE (AIB-RC-IX) = AIB-REASON-CODE
+                  MOVE AIB-RC-TEXT (AIB-RC-IX)      TO AIB-RC-TEXT-OUT
+           END-SEARCH
+           CONTINUE.
+      ******************************************************************
+      *
       *    Z   EXIT
       *
       ******************************************************************
        Z-EXIT SECTION.
-      
+
+           CLOSE AUDIT-FILE
+           CLOSE QAUTH-FILE
+           CLOSE EXCP-FILE
+
            GOBACK.
