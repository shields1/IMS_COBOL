@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    CMQPMOV - WEBSPHERE MQ FOR COBOL PUT MESSAGE OPTIONS (MQPMO)
+      *    (VENDOR-SUPPLIED COPYBOOK - SEE CMQV.cpy)
+      ******************************************************************
+       05  MQPMO.
+           10  MQPMO-OPTIONS          PIC S9(9) COMP-5.
+           10  MQPMO-CONTEXT          PIC S9(9) COMP-5.
