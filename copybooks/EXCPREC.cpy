@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    EXCPREC - SHARED EXCEPTION FILE RECORD LAYOUT
+      *    WRITTEN BY EACH PROGRAM'S ERROR-HANDLING PATH SO OVERNIGHT
+      *    FAILURES SURVIVE PAST THE JES LOG ROLLING OFF.
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05 EXCP-PROGRAM-NAME           PIC X(08).
+           05 EXCP-PARAGRAPH-NAME         PIC X(30).
+           05 EXCP-DATE                   PIC X(08).
+           05 EXCP-TIME                   PIC X(08).
+           05 EXCP-AIB-RETURN-CODE        PIC S9(09).
+           05 EXCP-AIB-REASON-CODE        PIC S9(09).
+           05 EXCP-MQ-COMPCODE            PIC S9(09).
+           05 EXCP-MQ-REASON              PIC S9(09).
+           05 FILLER                      PIC X(20).
