@@ -0,0 +1,53 @@
+      ******************************************************************
+      *
+      *    AIBRETC
+      *    SHARED AIB RETURN-CODE / REASON-CODE TEXT LOOKUP TABLE
+      *
+      *    USED BY IMSINQY, IMSMQ01, IMSMQ02 AND MSGQGU SO AN
+      *    UNEXPECTED AIB-RETURN-CODE/AIB-REASON-CODE IS SHOWN AS
+      *    PLAIN TEXT INSTEAD OF A RAW NUMBER THE READER HAS TO LOOK
+      *    UP IN THE IMS MESSAGES AND CODES MANUAL
+      *
+      *    REQUIRES THE INCLUDING PROGRAM TO DEFINE AIB-RETURN-CODE
+      *    AND AIB-REASON-CODE AS PIC 9(09) COMP (THE STANDARD AIB
+      *    LAYOUT ALREADY USED BY THIS FAMILY OF PROGRAMS)
+      *
+      ******************************************************************
+       01  AIB-RETCODE-LOOKUP.
+           05  AIB-RETCODE-VALUES.
+               10 FILLER              PIC 9(09) COMP  VALUE 0.
+               10 FILLER              PIC 9(09) COMP  VALUE 0.
+               10 FILLER              PIC X(48)       VALUE
+                   'NORMAL COMPLETION'.
+               10 FILLER              PIC 9(09) COMP  VALUE 256.
+               10 FILLER              PIC 9(09) COMP  VALUE 12.
+               10 FILLER              PIC X(48)       VALUE
+                   'FOR A SMALL OUTPUT AREA'.
+               10 FILLER              PIC 9(09) COMP  VALUE 260.
+               10 FILLER              PIC 9(09) COMP  VALUE 520.
+               10 FILLER              PIC X(48)       VALUE
+                   'INVALID PCB NAME / NOT GENERATED IN PSB'.
+               10 FILLER              PIC 9(09) COMP  VALUE 260.
+               10 FILLER              PIC 9(09) COMP  VALUE 1552.
+               10 FILLER              PIC X(48)       VALUE
+                   'OUTPUT AREA NOT DEFINED, NO DATA IN RETURN'.
+               10 FILLER              PIC 9(09) COMP  VALUE 260.
+               10 FILLER              PIC 9(09) COMP  VALUE 528.
+               10 FILLER              PIC X(48)       VALUE
+                   'OUTPUT AREA LENGTH = 0, NO DATA IN RETURN'.
+               10 FILLER              PIC 9(09) COMP  VALUE 260.
+               10 FILLER              PIC 9(09) COMP  VALUE 536.
+               10 FILLER              PIC X(48)       VALUE
+                   'SUBFUNCTION UNKNOWN'.
+               10 FILLER              PIC 9(09) COMP  VALUE 2304.
+               10 FILLER              PIC 9(09) COMP  VALUE 0.
+               10 FILLER              PIC X(48)       VALUE
+                   'PCB STATUS CODE SET - CHECK PCB STATUS FIELD'.
+      *
+           05  AIB-RETCODE-TABLE REDEFINES AIB-RETCODE-VALUES.
+               10  AIB-RETCODE-ENTRY  OCCURS 7 TIMES
+                                       INDEXED BY AIB-RC-IX.
+                   15 AIB-RC-RETURN-CODE     PIC 9(09) COMP.
+                   15 AIB-RC-REASON-CODE     PIC 9(09) COMP.
+                   15 AIB-RC-TEXT            PIC X(48).
+       01  AIB-RC-TEXT-OUT                   PIC X(48)  VALUE SPACES.
