@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    CMQTMC2V - WEBSPHERE MQ FOR COBOL TRIGGER MESSAGE (MQTMC2)
+      *    (VENDOR-SUPPLIED COPYBOOK - SEE CMQV.cpy)
+      ******************************************************************
+       10  MQTMC.
+           15  MQTMC-STRUCID          PIC X(4).
+           15  MQTMC-VERSION          PIC S9(9) COMP-5.
+           15  MQTMC-QNAME            PIC X(48).
+           15  MQTMC-PROCESSNAME      PIC X(48).
+           15  MQTMC-TRIGGERDATA      PIC X(64).
+           15  MQTMC-APPLTYPE         PIC S9(9) COMP-5.
+           15  MQTMC-APPLID           PIC X(256).
+           15  MQTMC-ENVDATA          PIC X(128).
+           15  MQTMC-USERDATA         PIC X(128).
