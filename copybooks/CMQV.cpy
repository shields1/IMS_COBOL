@@ -0,0 +1,41 @@
+      ******************************************************************
+      *    CMQV - WEBSPHERE MQ FOR COBOL CONSTANTS
+      *    (VENDOR-SUPPLIED COPYBOOK - NORMALLY SHIPPED WITH THE
+      *     LOCAL MQ INSTALLATION, REPRODUCED HERE SO THIS PROJECT
+      *     CAN BE SYNTAX-CHECKED WITHOUT A FULL MQ CLIENT INSTALL)
+      ******************************************************************
+      * COMPLETION CODES
+       05  MQCC-OK                    PIC S9(9) COMP-5 VALUE 0.
+       05  MQCC-WARNING               PIC S9(9) COMP-5 VALUE 1.
+       05  MQCC-FAILED                PIC S9(9) COMP-5 VALUE 2.
+      * OBJECT TYPES
+       05  MQOT-Q                     PIC S9(9) COMP-5 VALUE 1.
+      * OPEN OPTIONS
+       05  MQOO-INPUT-AS-Q-DEF        PIC S9(9) COMP-5 VALUE 1.
+       05  MQOO-OUTPUT                PIC S9(9) COMP-5 VALUE 16.
+       05  MQOO-BROWSE                PIC S9(9) COMP-5 VALUE 8.
+       05  MQOO-INQUIRE               PIC S9(9) COMP-5 VALUE 32.
+       05  MQOO-FAIL-IF-QUIESCING     PIC S9(9) COMP-5 VALUE 8192.
+      * CLOSE OPTIONS
+       05  MQCO-NONE                  PIC S9(9) COMP-5 VALUE 0.
+      * GET MESSAGE OPTIONS
+       05  MQGMO-NO-WAIT              PIC S9(9) COMP-5 VALUE 0.
+       05  MQGMO-ACCEPT-TRUNCATED-MSG PIC S9(9) COMP-5 VALUE 64.
+       05  MQGMO-CONVERT              PIC S9(9) COMP-5 VALUE 16384.
+       05  MQGMO-BROWSE-FIRST         PIC S9(9) COMP-5 VALUE 16.
+       05  MQGMO-BROWSE-NEXT          PIC S9(9) COMP-5 VALUE 32.
+       05  MQGMO-SYNCPOINT            PIC S9(9) COMP-5 VALUE 2.
+       05  MQGMO-NO-SYNCPOINT         PIC S9(9) COMP-5 VALUE 4.
+      * PUT MESSAGE OPTIONS
+       05  MQPMO-NO-SYNCPOINT         PIC S9(9) COMP-5 VALUE 4.
+       05  MQPMO-SYNCPOINT            PIC S9(9) COMP-5 VALUE 2.
+       05  MQPMO-DEFAULT-CONTEXT      PIC S9(9) COMP-5 VALUE 32.
+      * MESSAGE ID / CORRELID / REPORT
+       05  MQMI-NONE                  PIC X(24) VALUE LOW-VALUE.
+       05  MQCI-NONE                  PIC X(24) VALUE LOW-VALUE.
+       05  MQRO-NONE                  PIC S9(9) COMP-5 VALUE 0.
+      * REASON CODES
+       05  MQRC-NO-MSG-AVAILABLE      PIC S9(9) COMP-5 VALUE 2033.
+      * INQUIRE SELECTORS / ATTRIBUTES
+       05  MQIA-CURRENT-Q-DEPTH       PIC S9(9) COMP-5 VALUE 3.
+       05  MQCA-Q-NAME                PIC S9(9) COMP-5 VALUE 2015.
