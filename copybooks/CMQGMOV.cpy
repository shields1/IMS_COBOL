@@ -0,0 +1,7 @@
+      ******************************************************************
+      *    CMQGMOV - WEBSPHERE MQ FOR COBOL GET MESSAGE OPTIONS (MQGMO)
+      *    (VENDOR-SUPPLIED COPYBOOK - SEE CMQV.cpy)
+      ******************************************************************
+       05  MQGMO.
+           10  MQGMO-OPTIONS          PIC S9(9) COMP-5.
+           10  MQGMO-WAITINTERVAL     PIC S9(9) COMP-5.
