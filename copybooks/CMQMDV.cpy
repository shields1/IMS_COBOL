@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    CMQMDV - WEBSPHERE MQ FOR COBOL MESSAGE DESCRIPTOR (MQMD)
+      *    (VENDOR-SUPPLIED COPYBOOK - SEE CMQV.cpy)
+      ******************************************************************
+       05  MQMD.
+           10  MQMD-REPORT            PIC S9(9) COMP-5.
+           10  MQMD-MSGTYPE           PIC S9(9) COMP-5.
+           10  MQMD-EXPIRY            PIC S9(9) COMP-5.
+           10  MQMD-FEEDBACK          PIC S9(9) COMP-5.
+           10  MQMD-MSGID             PIC X(24).
+           10  MQMD-CORRELID          PIC X(24).
+           10  MQMD-BACKOUTCOUNT      PIC S9(9) COMP-5.
+           10  MQMD-REPLYTOQ          PIC X(48).
+           10  MQMD-REPLYTOQMGR       PIC X(48).
