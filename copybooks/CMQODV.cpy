@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    CMQODV - WEBSPHERE MQ FOR COBOL OBJECT DESCRIPTOR (MQOD)
+      *    (VENDOR-SUPPLIED COPYBOOK - SEE CMQV.cpy)
+      ******************************************************************
+       05  MQOD.
+           10  MQOD-OBJECTTYPE        PIC S9(9) COMP-5.
+           10  MQOD-OBJECTNAME        PIC X(48).
+           10  MQOD-OBJECTQMGRNAME    PIC X(48).
+           10  MQOD-DYNAMICQNAME      PIC X(48).
+           10  MQOD-ALTERNATEUSERID   PIC X(12).
