@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID. MQAUDRPT.
+      ******************************************************************
+      *
+      *    MODULE      MQAUDRPT
+      *                BATCH
+      *                DAILY MQ ACTIVITY SUMMARY REPORT
+      *                READS THE AUDIT TRAIL FILE WRITTEN BY
+      *                IMSMQ01/IMSMQ02 AND PRINTS GET/PUT/ERROR
+      *                COUNTS BROKEN OUT PER QUEUE NAME
+      *
+      *    CODED       2026-08-08
+      *
+      *    CODED BY    ISAK SHIELDS
+      *
+      ******************************************************************
+      ******************************************************************
+      *
+      *    LIST OF AMENDMENTS
+      *    DATE     BY       THE CHANGE REFERS
+      *
+      *    000000   XXXXXX   YYYYYYYYYYYYYYY
+      *
+      *
+      ******************************************************************
+      ******************************************************************
+      *
+      *    ROUTINE LIST
+      *
+      *    A     = MAINROUTINE
+      *    B     = INITIATION
+      *    C
+      *     CA   = READ NEXT AUDIT RECORD
+      *     CB   = ACCUMULATE QUEUE TOTALS
+      *    D     = PRINT REPORT
+      *    Z     = EXIT
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE        ASSIGN TO AUDITLOG
+                                     ORGANIZATION IS SEQUENTIAL
+                                     FILE STATUS IS WS-AUDIT-STATUS.
+      *
+       DATA DIVISION.
+      *--------------
+       FILE SECTION.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05 AUDIT-QUEUE-NAME            PIC X(48).
+           05 AUDIT-USERID                PIC X(08).
+           05 AUDIT-DATE                  PIC X(08).
+           05 AUDIT-TIME                  PIC X(08).
+           05 AUDIT-FUNCTION              PIC X(05).
+           05 AUDIT-MSG-LENGTH            PIC 9(09).
+           05 AUDIT-STATUS                PIC X(04).
+           05 AUDIT-COMPCODE              PIC S9(09).
+           05 AUDIT-REASON                PIC S9(09).
+           05 FILLER                      PIC X(20).
+      *
+       WORKING-STORAGE SECTION.
+       01  FILLER                        PIC X(32)       VALUE
+                                       'X MODULE MQAUDRPT START WSS X'.
+      ******************************************************************
+      *    FILE STATUS
+      ******************************************************************
+       01  WS-AUDIT-STATUS                PIC XX      VALUE SPACES.
+      ******************************************************************
+      *    SWITCHES
+      ******************************************************************
+       01  SWITCHES.
+           05 SW-INDICATOR                PIC X       VALUE '0'.
+             88 END-OF-FILE                           VALUE '1'.
+      ******************************************************************
+      *    PER-QUEUE ACCUMULATORS
+      ******************************************************************
+       01  WS-QUEUE-COUNT                 PIC 9(05)   VALUE ZERO.
+       01  TB-QUEUE-STATS.
+           05  TB-QUEUE-ENTRY OCCURS 200 TIMES
+                                     INDEXED BY TB-QUEUE-IX.
+               10  TB-QUEUE-NAME           PIC X(48).
+               10  TB-QUEUE-GET-COUNT      PIC 9(07).
+               10  TB-QUEUE-PUT-COUNT      PIC 9(07).
+               10  TB-QUEUE-ERROR-COUNT    PIC 9(07).
+       01  WS-REPORT-TOTALS.
+           05  WS-TOTAL-GET-COUNT          PIC 9(07)   VALUE ZERO.
+           05  WS-TOTAL-PUT-COUNT          PIC 9(07)   VALUE ZERO.
+           05  WS-TOTAL-ERROR-COUNT        PIC 9(07)   VALUE ZERO.
+       01  WS-FOUND-SWITCH                 PIC X       VALUE 'N'.
+           88 WS-ENTRY-FOUND                           VALUE 'Y'.
+      *
+       01  FILLER                        PIC X(32)    VALUE
+                                       'X MODULE MQAUDRPT END WSS X'.
+      *
+       PROCEDURE DIVISION.
+      **************************************************************
+      *                                                            *
+      *    A   MAINROUTINE                                        *
+      *                                                            *
+      **************************************************************
+       A-MAINROUTINE SECTION.
+
+           PERFORM B-INITIATION
+           PERFORM CB-ACCUMULATE-QUEUE-TOTALS UNTIL END-OF-FILE
+           PERFORM D-PRINT-REPORT
+           PERFORM Z-EXIT
+           .
+      ******************************************************************
+      *
+      *    B   INITIALIZATION
+      *
+      ******************************************************************
+       B-INITIATION SECTION.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+              DISPLAY 'MQAUDRPT AUDIT-FILE OPEN FAILED ' WS-AUDIT-STATUS
+              SET END-OF-FILE TO TRUE
+           ELSE
+              PERFORM CA-READ-NEXT-RECORD
+           END-IF
+           CONTINUE.
+      ******************************************************************
+      *
+      *    C   READ AND ACCUMULATE
+      *
+      ******************************************************************
+       CA-READ-NEXT-RECORD SECTION.
+           READ AUDIT-FILE
+               AT END
+                  SET END-OF-FILE TO TRUE
+           END-READ
+           CONTINUE.
+      *
+       CB-ACCUMULATE-QUEUE-TOTALS SECTION.
+           SET WS-FOUND-SWITCH TO 'N'
+           SET TB-QUEUE-IX TO 1
+           SEARCH TB-QUEUE-ENTRY VARYING TB-QUEUE-IX
+               AT END CONTINUE
+               WHEN TB-QUEUE-NAME (TB-QUEUE-IX) = AUDIT-QUEUE-NAME
+                  SET WS-ENTRY-FOUND TO TRUE
+           END-SEARCH
+
+           IF NOT WS-ENTRY-FOUND AND WS-QUEUE-COUNT >= 200
+              DISPLAY 'MQAUDRPT QUEUE STATS TABLE FULL - SKIPPING '
+                      AUDIT-QUEUE-NAME
+           ELSE
+              IF NOT WS-ENTRY-FOUND
+                 ADD 1 TO WS-QUEUE-COUNT
+                 SET TB-QUEUE-IX TO WS-QUEUE-COUNT
+                 MOVE AUDIT-QUEUE-NAME  TO TB-QUEUE-NAME (TB-QUEUE-IX)
+                 MOVE ZERO TO TB-QUEUE-GET-COUNT (TB-QUEUE-IX)
+                              TB-QUEUE-PUT-COUNT (TB-QUEUE-IX)
+                              TB-QUEUE-ERROR-COUNT (TB-QUEUE-IX)
+              END-IF
+
+              EVALUATE AUDIT-FUNCTION
+                  WHEN 'READQ'
+                  WHEN 'PEEK '
+                  WHEN 'GET  '
+                  WHEN 'PURGE'
+                     ADD 1 TO TB-QUEUE-GET-COUNT (TB-QUEUE-IX)
+                              WS-TOTAL-GET-COUNT
+                  WHEN 'WRITE'
+                  WHEN 'PUT  '
+                  WHEN 'ERRQ '
+                     ADD 1 TO TB-QUEUE-PUT-COUNT (TB-QUEUE-IX)
+                              WS-TOTAL-PUT-COUNT
+              END-EVALUATE
+
+              IF AUDIT-STATUS NOT = 'OK'
+                 ADD 1 TO TB-QUEUE-ERROR-COUNT (TB-QUEUE-IX)
+                          WS-TOTAL-ERROR-COUNT
+              END-IF
+           END-IF
+
+           PERFORM CA-READ-NEXT-RECORD
+           CONTINUE.
+      ******************************************************************
+      *
+      *    D   PRINT REPORT
+      *
+      ******************************************************************
+       D-PRINT-REPORT SECTION.
+           DISPLAY '============================================'
+           DISPLAY '     DAILY MQ ACTIVITY SUMMARY REPORT'
+           DISPLAY '============================================'
+           DISPLAY 'QUEUE NAME                                 '
+                   'GET    PUT    ERR'
+           DISPLAY '--------------------------------------------'
+           PERFORM VARYING TB-QUEUE-IX FROM 1 BY 1
+                   UNTIL TB-QUEUE-IX > WS-QUEUE-COUNT
+              DISPLAY TB-QUEUE-NAME (TB-QUEUE-IX) ' '
+                      TB-QUEUE-GET-COUNT (TB-QUEUE-IX) ' '
+                      TB-QUEUE-PUT-COUNT (TB-QUEUE-IX) ' '
+                      TB-QUEUE-ERROR-COUNT (TB-QUEUE-IX)
+           END-PERFORM
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'TOTALS' ' ' WS-TOTAL-GET-COUNT ' '
+                                 WS-TOTAL-PUT-COUNT ' '
+                                 WS-TOTAL-ERROR-COUNT
+           DISPLAY '============================================'
+           CONTINUE.
+      ******************************************************************
+      *
+      *    Z   EXIT
+      *
+      ******************************************************************
+       Z-EXIT SECTION.
+
+           CLOSE AUDIT-FILE
+
+           GOBACK.
