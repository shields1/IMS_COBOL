@@ -38,10 +38,13 @@
       *     DB   = CONNECT TO QUEUE MANAGER
       *     DC   = OPEN EXISTING MQ QUEUE
       *     DD   = GET MQ MESSAGE
-      *     DE   = CLOSE MQ QUEUE
-      *     DF   = DISCONNECT FROM QUEUE MANAGER
-      *     DG   = SEND RESPONSE TO USER
+      *     DE   = WRITE AUDIT RECORD
+      *     DF   = CLOSE MQ QUEUE
+      *     DG   = DISCONNECT FROM QUEUE MANAGER
+      *     DH   = REROUTE POISON MESSAGE TO ERROR QUEUE
+      *     DI   = COMMIT THE MQGET
       *    X     = AIB RETURNCODE CHECK
+      *     XD   = WRITE EXCEPTION FILE RECORD
       *    Z     = EXIT
       *
       ******************************************************************
@@ -58,8 +61,38 @@
       ******************************************************************
        ENVIRONMENT DIVISION.
       *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE        ASSIGN TO AUDITLOG
+                                     ORGANIZATION IS SEQUENTIAL
+                                     FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT EXCP-FILE         ASSIGN TO EXCPFILE
+                                     ORGANIZATION IS SEQUENTIAL
+                                     FILE STATUS IS WS-EXCP-STATUS.
+      *
        DATA DIVISION.
       *--------------
+       FILE SECTION.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD.
+           05 AUDIT-QUEUE-NAME            PIC X(48).
+           05 AUDIT-USERID                PIC X(08).
+           05 AUDIT-DATE                  PIC X(08).
+           05 AUDIT-TIME                  PIC X(08).
+           05 AUDIT-FUNCTION              PIC X(05).
+           05 AUDIT-MSG-LENGTH            PIC 9(09).
+           05 AUDIT-STATUS                PIC X(04).
+           05 AUDIT-COMPCODE              PIC S9(09).
+           05 AUDIT-REASON                PIC S9(09).
+           05 FILLER                      PIC X(20).
+      *
+       FD  EXCP-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+           COPY EXCPREC.
+      *
        WORKING-STORAGE SECTION.
        01  FILLER                        PIC X(32)       VALUE
                                        'X MODULE IMSMQ02 START WSS X'.
@@ -106,6 +139,10 @@
           05 AIB-HEX-0218                 PIC 9(09) COMP  VALUE 536.
           05 AIB-HEX-0900                 PIC 9(09) COMP  VALUE 2304.
       ******************************************************************
+      *    SHARED AIB RETURN-CODE TEXT LOOKUP TABLE
+      ******************************************************************
+           COPY AIBRETC.
+      ******************************************************************
       *    IMS IOAREA
       ******************************************************************
        01  IOPCB-DATA.
@@ -137,6 +174,11 @@
        01  WMQ-BUFFLEN                    PIC S9(09) BINARY VALUE 1000.
        01  WMQ-DATALEN                    PIC S9(09) BINARY.
        01  WMQ-MSG-BUFF                   PIC X(40).
+       01  WS-GET-COMPCODE                PIC S9(09) BINARY.
+       01  WS-GET-REASON                  PIC S9(09) BINARY.
+       01  SW-REROUTE-OK                  PIC X(01)   VALUE 'Y'.
+           88  REROUTE-SUCCESSFUL               VALUE 'Y'.
+           88  REROUTE-FAILED                   VALUE 'N'.
       ******************************************************************
       ***   MQ-DESCRIPTORS/CONSTANTER
       ******************************************************************
@@ -160,6 +202,24 @@
        01 IDX.
            05 IDX-LOOP-COUNT              PIC 9(05)   VALUE 0.
       ******************************************************************
+      *    AUDIT TRAIL
+      ******************************************************************
+       01  WS-AUDIT-STATUS                PIC XX      VALUE SPACES.
+       01  WS-AUDIT-FUNCTION              PIC X(5)    VALUE SPACES.
+       01  WS-AUDIT-DATE.
+           05  WS-AUDIT-YEAR               PIC 9(02).
+           05  WS-AUDIT-MONTH              PIC 9(02).
+           05  WS-AUDIT-DAY                PIC 9(02).
+       01  WS-AUDIT-TIME.
+           05  WS-AUDIT-HH                 PIC 9(02).
+           05  WS-AUDIT-MM                 PIC 9(02).
+           05  WS-AUDIT-SS                 PIC 9(02).
+           05  WS-AUDIT-HUNDRED            PIC 9(02).
+      ******************************************************************
+      *    EXCEPTION FILE
+      ******************************************************************
+       01  WS-EXCP-STATUS                 PIC XX      VALUE SPACES.
+      ******************************************************************
       *    SWITCHES
       ******************************************************************
        01  SWITCHES.
@@ -205,7 +265,17 @@
        B-INITIATION SECTION.
            MOVE 'IOPCB'                    TO AIB-PCB-NAME
            MOVE LENGTH OF IOPCB-DATA       TO AIB-IOAREA-LENGTH
-      
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+              DISPLAY 'IMSMQ02  AUDIT-FILE OPEN FAILED ' WS-AUDIT-STATUS
+           END-IF
+
+           OPEN EXTEND EXCP-FILE
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'IMSMQ02  EXCP-FILE OPEN FAILED ' WS-EXCP-STATUS
+           END-IF
+
            CONTINUE.
       ******************************************************************
       *
@@ -213,7 +283,9 @@
       *
       ******************************************************************
        C-TRANSACTION-PROCESSING SECTION.
-      
+
+           ACCEPT WS-AUDIT-DATE FROM DATE
+           ACCEPT WS-AUDIT-TIME FROM TIME
            MOVE SPACES TO IOPCB-DATA
                           WMQ-MSG-BUFF
            CALL 'AIBTDLI' USING CC-GU
@@ -260,7 +332,12 @@
            IF A-MQTMC-CONVERT NOT = 'Y'
                 MOVE 'N'                TO A-MQTMC-CONVERT
            END-IF
-      
+           IF A-MQTMC-ERROR-QUEUE-ONAME = SPACES
+                STRING MQTMC-QNAME            DELIMITED BY SPACE
+                       A-MQTMC-ERROR-QUEUE-SUFFIX DELIMITED BY SIZE
+                  INTO A-MQTMC-ERROR-QUEUE-ONAME
+           END-IF
+
            CONTINUE.
       *    *************************************************************
       *    ***  CONNECT TO QUEUE MANAGER
@@ -319,11 +396,14 @@
        DD-MQ-GET SECTION.
            MOVE MQMI-NONE                TO MQMD-MSGID
            MOVE MQCI-NONE                TO MQMD-CORRELID
-      
+
            COMPUTE MQGMO-OPTIONS      = MQGMO-ACCEPT-TRUNCATED-MSG +
-                                        MQGMO-CONVERT     +
-                                        MQGMO-NO-WAIT
-      
+                                        MQGMO-NO-WAIT      +
+                                        MQGMO-SYNCPOINT
+           IF A-MQTMC-CONVERT = 'Y'
+              ADD MQGMO-CONVERT           TO MQGMO-OPTIONS
+           END-IF
+
            CALL 'MQGET'  USING WMQ-HCONN
                                WMQ-HOBJ
                                MQMD
@@ -334,11 +414,22 @@
                                WMQ-COMPCODE
                                WMQ-REASON
            END-CALL
+           MOVE WMQ-COMPCODE                TO WS-GET-COMPCODE
+           MOVE WMQ-REASON                  TO WS-GET-REASON
            IF WMQ-COMPCODE = MQCC-OK
              DISPLAY 'IMSMQ02  MQGET OK' ' <' WMQ-MSG-BUFF '>'
+             IF MQMD-BACKOUTCOUNT >= A-MQTMC-BACKOUT-LIMIT
+                DISPLAY 'IMSMQ02  BACKOUT LIMIT REACHED - REROUTING'
+                MOVE 'ERRQ '            TO WS-AUDIT-FUNCTION
+                PERFORM DH-REROUTE-TO-ERROR-QUEUE
+             ELSE
+                MOVE 'GET  '            TO WS-AUDIT-FUNCTION
+                PERFORM DI-COMMIT-GET
+             END-IF
+             PERFORM DE-WRITE-AUDIT-RECORD
              PERFORM DF-MQ-CLOSE
            END-IF
-      
+
            IF WMQ-COMPCODE NOT = MQCC-OK
               DISPLAY 'IMSMQ02  MQGET  NOK'
               DISPLAY 'COMPCODE:   ' WMQ-COMPCODE
@@ -346,11 +437,124 @@
               IF WMQ-REASON = MQRC-NO-MSG-AVAILABLE
                  DISPLAY 'IMSMQ02  MQ QUEUE EMPTY'
               END-IF
+              MOVE 'GET  '              TO WS-AUDIT-FUNCTION
+              PERFORM DE-WRITE-AUDIT-RECORD
               PERFORM DF-MQ-CLOSE
               PERFORM DG-MQ-DISC
            END-IF
            CONTINUE.
       *       **********************************************************
+      *       ***  REROUTE POISON MESSAGE TO ERROR QUEUE
+      *       **********************************************************
+       DH-REROUTE-TO-ERROR-QUEUE SECTION.
+           MOVE 'Y'                      TO SW-REROUTE-OK
+           MOVE A-MQTMC-ERROR-QUEUE-ONAME TO MQOD-OBJECTNAME
+
+           CALL 'MQOPEN' USING WMQ-HCONN
+                               MQOD
+                               MQOO-OUTPUT
+                               WMQ-HOBJ-RESPONS
+                               WMQ-COMPCODE
+                               WMQ-REASON
+           END-CALL
+
+           IF WMQ-COMPCODE = MQCC-OK
+              COMPUTE MQPMO-OPTIONS = MQPMO-SYNCPOINT +
+                                       MQPMO-DEFAULT-CONTEXT
+              CALL 'MQPUT' USING WMQ-HCONN
+                                 WMQ-HOBJ-RESPONS
+                                 MQMD
+                                 MQPMO
+                                 WMQ-DATALEN
+                                 WMQ-MSG-BUFF
+                                 WMQ-COMPCODE
+                                 WMQ-REASON
+              END-CALL
+              IF WMQ-COMPCODE = MQCC-OK
+                 DISPLAY 'IMSMQ02  REROUTED TO '
+                         A-MQTMC-ERROR-QUEUE-ONAME
+              ELSE
+                 DISPLAY 'IMSMQ02  MQPUT TO ERROR QUEUE NOK'
+                 DISPLAY 'COMPCODE:   ' WMQ-COMPCODE
+                 DISPLAY 'REASON:     ' WMQ-REASON
+                 MOVE 'N'                TO SW-REROUTE-OK
+              END-IF
+
+              MOVE MQCO-NONE             TO WMQ-OPTIONS
+              CALL 'MQCLOSE' USING WMQ-HCONN
+                                   WMQ-HOBJ-RESPONS
+                                   WMQ-OPTIONS
+                                   WMQ-COMPCODE
+                                   WMQ-REASON
+              END-CALL
+           ELSE
+              DISPLAY 'IMSMQ02  MQOPEN OF ERROR QUEUE NOK'
+              DISPLAY 'COMPCODE:   ' WMQ-COMPCODE
+              DISPLAY 'REASON:     ' WMQ-REASON
+              MOVE 'N'                   TO SW-REROUTE-OK
+           END-IF
+
+           MOVE MQTMC-QNAME              TO MQOD-OBJECTNAME
+           IF REROUTE-SUCCESSFUL
+              PERFORM DI-COMMIT-GET
+           ELSE
+              DISPLAY 'IMSMQ02  REROUTE FAILED - BACKING OUT GET'
+              PERFORM DJ-BACKOUT-GET
+           END-IF
+           CONTINUE.
+      *       **********************************************************
+      *       ***  BACK OUT THE MQGET (REROUTE FAILED - KEEP MESSAGE)
+      *       **********************************************************
+       DJ-BACKOUT-GET SECTION.
+           CALL 'MQBACK' USING WMQ-HCONN
+                               WMQ-COMPCODE
+                               WMQ-REASON
+           END-CALL
+           IF WMQ-COMPCODE NOT = MQCC-OK
+              DISPLAY 'IMSMQ02  MQBACK NOK'
+              DISPLAY 'COMPCODE:   ' WMQ-COMPCODE
+              DISPLAY 'REASON:     ' WMQ-REASON
+           END-IF
+           CONTINUE.
+      *       **********************************************************
+      *       ***  COMMIT THE MQGET
+      *       **********************************************************
+       DI-COMMIT-GET SECTION.
+           CALL 'MQCMIT' USING WMQ-HCONN
+                               WMQ-COMPCODE
+                               WMQ-REASON
+           END-CALL
+           IF WMQ-COMPCODE NOT = MQCC-OK
+              DISPLAY 'IMSMQ02  MQCMIT NOK'
+              DISPLAY 'COMPCODE:   ' WMQ-COMPCODE
+              DISPLAY 'REASON:     ' WMQ-REASON
+           END-IF
+           CONTINUE.
+      *       **********************************************************
+      *       ***  WRITE AUDIT RECORD
+      *       **********************************************************
+       DE-WRITE-AUDIT-RECORD SECTION.
+           MOVE MQOD-OBJECTNAME         TO AUDIT-QUEUE-NAME
+           MOVE USERID                  TO AUDIT-USERID
+           MOVE WS-AUDIT-DATE           TO AUDIT-DATE
+           MOVE WS-AUDIT-TIME           TO AUDIT-TIME
+           MOVE WS-AUDIT-FUNCTION       TO AUDIT-FUNCTION
+           MOVE WMQ-DATALEN             TO AUDIT-MSG-LENGTH
+           IF WS-GET-COMPCODE = MQCC-OK
+              MOVE 'OK'                 TO AUDIT-STATUS
+           ELSE
+              MOVE 'NOK'                TO AUDIT-STATUS
+           END-IF
+           MOVE WS-GET-COMPCODE         TO AUDIT-COMPCODE
+           MOVE WS-GET-REASON           TO AUDIT-REASON
+
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = '00'
+              DISPLAY 'IMSMQ02  AUDIT WRITE FAILED ' WS-AUDIT-STATUS
+           END-IF
+
+           CONTINUE.
+      *       **********************************************************
       *       ***  CLOSE MQ QUEUE
       *       **********************************************************
        DF-MQ-CLOSE SECTION.
@@ -403,7 +607,7 @@
                EVALUATE TRUE
                    WHEN AIB-RETURN-CODE = AIB-HEX-0000 AND
                         AIB-REASON-CODE = AIB-HEX-0000
-                     CONTINUE
+                     SET ADDRESS OF IOPCB TO AIB-PCB-PTR
                    WHEN AIB-RETURN-CODE = AIB-HEX-0900
                      SET ADDRESS OF IOPCB TO AIB-PCB-PTR
                      IF STC-CODE = CC-QC
@@ -415,14 +619,59 @@
                      END-IF
                    WHEN OTHER
                      SET ADDRESS OF IOPCB TO AIB-PCB-PTR
+                     PERFORM XC-AIB-TEXT-LOOKUP
                      DISPLAY 'IMSMQ02 OVÃ„NTAD RETURKOD = ' STC-CODE
+                     DISPLAY 'IMSMQ02 AIB-RETURN-CODE = '
+                             AIB-RETURN-CODE
+                             ' AIB-REASON-CODE = ' AIB-REASON-CODE
+                     DISPLAY 'IMSMQ02 ' AIB-RC-TEXT-OUT
+                     PERFORM XD-WRITE-EXCEPTION-RECORD
                END-EVALUATE
            CONTINUE.
       ******************************************************************
       *
+      *    XD  WRITE A RECORD TO THE SHARED EXCEPTION FILE
+      *
+      ******************************************************************
+       XD-WRITE-EXCEPTION-RECORD SECTION.
+           MOVE 'IMSMQ02'                TO EXCP-PROGRAM-NAME
+           MOVE 'X-AIB-CHECK'            TO EXCP-PARAGRAPH-NAME
+           ACCEPT EXCP-DATE              FROM DATE
+           ACCEPT EXCP-TIME              FROM TIME
+           MOVE AIB-RETURN-CODE          TO EXCP-AIB-RETURN-CODE
+           MOVE AIB-REASON-CODE          TO EXCP-AIB-REASON-CODE
+           MOVE WMQ-COMPCODE             TO EXCP-MQ-COMPCODE
+           MOVE WMQ-REASON               TO EXCP-MQ-REASON
+
+           WRITE EXCEPTION-RECORD
+           IF WS-EXCP-STATUS NOT = '00'
+              DISPLAY 'IMSMQ02  EXCP WRITE FAILED ' WS-EXCP-STATUS
+           END-IF
+           CONTINUE.
+      ******************************************************************
+      *
+      *    XC  TRANSLATE AIB RETURN/REASON CODE INTO PLAIN TEXT
+      *
+      ******************************************************************
+       XC-AIB-TEXT-LOOKUP SECTION.
+           SET AIB-RC-IX TO 1
+           SEARCH AIB-RETCODE-ENTRY
+               AT END
+                  MOVE 'UNKNOWN AIB RETURN/REASON CODE - SEE IMS MANUAL'
+                       TO AIB-RC-TEXT-OUT
+               WHEN AIB-RC-RETURN-CODE (AIB-RC-IX) = AIB-RETURN-CODE
+               AND  AIB-RC-REASON-CODE (AIB-RC-IX) = AIB-REASON-CODE
+                  MOVE AIB-RC-TEXT (AIB-RC-IX)      TO AIB-RC-TEXT-OUT
+           END-SEARCH
+           CONTINUE.
+      ******************************************************************
+      *
       *    Z   EXIT
       *
       ******************************************************************
        Z-EXIT SECTION.
-      
+
+           CLOSE AUDIT-FILE
+           CLOSE EXCP-FILE
+
            GOBACK.
